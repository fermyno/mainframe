@@ -1,132 +1,297 @@
       *
-	  * PROGRAMA QUE REALIZA TODAS LAS INSTRUCCIONES DE
-	  * ACCESSO ALEATORIO O DIRECTO CON EL ARCHIVO SECUENCIAL
-	  * INDEXADO DE ARTICULOS:
-	  * READ, WRITE, DELETE, REWRITE Y
-	  * GESTIONA LOS ERRORES CON LA CLAUSULA INVALID.
-	  *
-
-123456 IDENTIFICATION DIVISION
+      * PROGRAMA QUE REALIZA TODAS LAS INSTRUCCIONES DE
+      * ACCESSO ALEATORIO O DIRECTO CON EL ARCHIVO SECUENCIAL
+      * INDEXADO DE ARTICULOS:
+      * READ, WRITE, DELETE, REWRITE Y
+      * GESTIONA LOS ERRORES CON LA CLAUSULA INVALID.
+      *
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PE-ASI05.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES INDEXADOS.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-      *
-	  * DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
-	  *
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES INDEXADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.IND'
-		          ORGANIZATION INDEXED
-				  ACCESS RANDOM
-				  RECORD KEY COD-ARTI
-				  ALTERNATE RECORD KEY COD-TPARTI DUPLICATES.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO DE ARTICULOS
-	  *
-	   FD  A-ARTICULO
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI     PIC 9(4).
-		   02 NOM-ARTI     PIC X(25).
-		   02 NUM-ARTI     PIC 9(6).
-		   02 PRE-ARTI     PIC 9(4)V9(2).
-		   02 COD-TPARTI   PIC X(3).
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY COD-ARTI
+                  ALTERNATE RECORD KEY COD-TPARTI DUPLICATES.
+      *
+      * DECLARACION DEL ARCHIVO DE TIPOS DE ARTICULO, USADO SOLO
+      * PARA VALIDAR EL COD-TPARTI INFORMADO EN LAS ALTAS
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS TIP-FILESTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI     PIC 9(4).
+           02 NOM-ARTI     PIC X(25).
+           02 NUM-ARTI     PIC 9(6).
+           02 PRE-ARTI     PIC 9(4)V9(2).
+           02 COD-TPARTI   PIC X(3).
+           02 COD-MONEDA   PIC X(3).
+           02 TIPO-CAMBIO  PIC 9(3)V9(4).
+           02 PRE-ARTI-ME  PIC 9(4)V9(2).
+      *
+      * DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULO
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD STANDARD.
+       01  R-TIPOARTI.
+           02 COD-TPARTI-TIP PIC X(3).
+           02 DES-TPARTI-TIP PIC X(25).
 
        WORKING-STORAGE SECTION.
-	   77  OPCION          PIC X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * BLOQUE PRINCIPAL DEL PROGRAMA
-	  *
-           DISPLAY SPACE LINE 20 ERASE.
-		   DISPLAY 'MANTENIMIENTO ARCHIVO ARTICULOS'.
-		   DISPLAY '<A>ltas, <C>onsultas, <M>odificaciones, <B>orrados'.
-		   DISPLAY 'Elija una opcion: '.
-		   ACCEPT OPCION NO BEEP.
-		   
-		   OPEN I-O A-ARTICULO.
-		   IF OPCION = 'A'
-		      PERFORM ALTAS
-		   ELSE
-		      IF OPCION = 'C'
-			     PERFORM CONSULTAS
-			  ELSE
-			     IF OPCION = 'M'
-				    PERFORM MODIFICACIONES
-			     ELSE
-				    IF OPCION = 'B'
-					   PERFORM BORRADOS
-					ELSE
-					   DISPLAY 'OPCION ERRONEA'
-					END-IF
-				 END-IF
-			  END-IF
-		   END-IF.
-		   
-		   CLOSE A-ARTICULO.
-		   
-		   STOP RUN.
-      *
-	  * TRATAMIENTO DE ALTAS
-	  *
-	   ALTAS.
-	       DISPLAY 'TRATAMIENTO DE ALTAS'.
-		   DISPLAY 'COD-ARTI', NOM-ARTI, PRE-ARTI, COD-TPARTI'.
-		   ACCEPT COD-ARTI   NO BEEP.
-		   ACCEPT NOM-ARTI   NO BEEP.
-		   ACCEPT NUM-ARTI   NO BEEP.
-		   ACCEPT PRE-ARTI   NO BEEP.
-		   ACCEPT COD-TPARTI NO BEEP.
-		   WRITE R-ARTICULO
-		     INVALID     DISPLAY 'ERROR: CLAVE YA EXISTE'
-			 NOT INVALID DISPLAY 'ALTA CORRECTA'
-		   END-WRITE.
-      *
-	  * TRATAMIENTO DE CONSULTAS
-	  *
-	   CONSULTAS.
-	       DISPLAY 'TRATAMIENTO DE CONSULTAS'.
-		   DISPLAY 'COD-ARTI'.
-		   ACCEPT COD-ARTI NO BEEP.
-		   READ A-ARTICULO
-		     INVALID      DISPLAY 'ERROR: CLAVE NO EXISTE'
-			 NOT INVALID  DISPLAY 'CONSULTA CORRECTA'
-			              DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM'ARTI
-						      '-' PRE-ARTI '-' COD-TPARTI
-		   END-READ.
-	  *
-	  * TRATAMIENTO DE MODIFICACIONES
-	  *
-	   MODIFICACIONES.
-	       DISPLAY 'TRATAMIENTO DE MODIFICACIONES'.
-		   DISPLAY 'COD-ARTI, NOM-ARTI, NUM-ARTI, PRE-ARTI, COD-TPARTI'.
-		   ACCEPT  COD-ARTI    NO BEEP.
-		   ACCEPT  NOM-ARTI    NO BEEP.
-		   ACCEPT  NUM-ARTI    NO BEEP.
-		   ACCEPT  PRE-ARTI    NO BEEP.
-		   ACCEPT  COD-TPARTI  NO BEEP.
-		   REWRITE R-ARTICULO
-		     INVALID      DISPLAY 'ERROR: CLAVE NO EXISTE'
-			 NOT INVALID  DISPLAY 'MODIFICACION CORRECTA'
-		   END-REWRITE.
-      *
-	  * TRATAMIENTO DE BORRADOS
-	  *
-	   BORRADOS.
-	       DISPLAY 'TRATAMIENTO DE BORRADOS'.
-		   DISPLAY 'COD-ARTI'.
-		   ACCEPT COD-ARTI NO BEEP.
-		   DELETE A-ARTICULO
-		     INVALID     DISPLAY 'ERROR: CLAVE NO EXISTE'
-			 NOT INVALID DISPLAY 'BORRADO CORRECTO'
-		   END-DELETE.
\ No newline at end of file
+       77  OPCION            PIC X.
+       77  CONFIRMA-BORRAR   PIC X.
+       77  ENT-TIPO-BUSQ     PIC X(3).
+       77  FIN-TIPO          PIC X.
+       77  CONT-TIPO         PIC 9(4) COMP VALUE ZERO.
+       77  FIN-CARGA-TIPOS   PIC X.
+       77  CONT-TIPOARTI     PIC 9(4) COMP VALUE ZERO.
+       77  IDX-TIPOARTI      PIC 9(4) COMP.
+       77  TIPO-VALIDO       PIC X.
+       77  TIP-FILESTAT      PIC X(2).
+       01  TAB-TIPOARTI.
+           02 TAB-TIPOARTI-OCU OCCURS 200 TIMES PIC X(3).
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * BLOQUE PRINCIPAL DEL PROGRAMA: REPITE EL MENU HASTA QUE SE
+      * ELIJA LA OPCION DE SALIR, PARA PODER PROCESAR VARIAS
+      * TRANSACCIONES EN LA MISMA EJECUCION
+      *
+           PERFORM CARGAR-TIPOARTI.
+
+           OPEN I-O A-ARTICULO.
+
+           MOVE SPACE TO OPCION.
+           PERFORM MENU-PRINCIPAL UNTIL OPCION = 'S' OR OPCION = 's'.
+
+           CLOSE A-ARTICULO.
+
+           STOP RUN.
+      *
+      * CARGA LOS CODIGOS DE TIPO DE ARTICULO DADOS DE ALTA EN
+      * ATPAR.SEC, PARA VALIDAR EL COD-TPARTI INFORMADO EN LAS ALTAS
+      *
+       CARGAR-TIPOARTI.
+           MOVE 'N' TO FIN-CARGA-TIPOS.
+
+           OPEN INPUT A-TIPOARTI.
+           IF TIP-FILESTAT NOT = "00"
+      *
+      * PRIMERA VEZ: ATPAR.SEC TODAVIA NO EXISTE, ASI QUE NO HAY
+      * TIPOS QUE CARGAR
+      *
+              CLOSE A-TIPOARTI
+              MOVE 'S' TO FIN-CARGA-TIPOS
+           ELSE
+              READ A-TIPOARTI AT END MOVE 'S' TO FIN-CARGA-TIPOS
+              END-READ
+           END-IF.
+
+           PERFORM CARGAR-UN-TIPOARTI UNTIL FIN-CARGA-TIPOS = 'S'.
+
+           IF TIP-FILESTAT = "00"
+              CLOSE A-TIPOARTI
+           END-IF.
+      *
+      * ANADE A LA TABLA EL TIPO LEIDO Y AVANZA AL SIGUIENTE
+      *
+       CARGAR-UN-TIPOARTI.
+           ADD 1 TO CONT-TIPOARTI.
+           MOVE COD-TPARTI-TIP TO TAB-TIPOARTI-OCU (CONT-TIPOARTI).
+
+           READ A-TIPOARTI AT END MOVE 'S' TO FIN-CARGA-TIPOS
+           END-READ.
+      *
+      * COMPRUEBA SI EL COD-TPARTI INFORMADO EN UNA ALTA ESTA DADO
+      * DE ALTA EN LA TABLA DE TIPOS CARGADA DESDE ATPAR.SEC
+      *
+       VALIDAR-TIPOARTI.
+           MOVE 'N' TO TIPO-VALIDO.
+           PERFORM COMPARAR-TIPOARTI
+              VARYING IDX-TIPOARTI FROM 1 BY 1
+              UNTIL IDX-TIPOARTI > CONT-TIPOARTI OR TIPO-VALIDO = 'S'.
+      *
+      * COMPARA UNA POSICION DE LA TABLA DE TIPOS CON COD-TPARTI
+      *
+       COMPARAR-TIPOARTI.
+           IF TAB-TIPOARTI-OCU (IDX-TIPOARTI) = COD-TPARTI
+              MOVE 'S' TO TIPO-VALIDO
+           END-IF.
+      *
+      * MUESTRA EL MENU Y DESPACHA LA OPCION ELEGIDA
+      *
+       MENU-PRINCIPAL.
+           DISPLAY SPACE LINE 20 POSITION 1 ERASE EOS.
+           DISPLAY 'MANTENIMIENTO ARCHIVO ARTICULOS'.
+           DISPLAY '<A>ltas, <C>onsultas, <M>odificaciones, <B>orrados'.
+           DISPLAY '<T>ipo, <S>alir'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION NO BELL.
+
+           IF OPCION = 'A' OR OPCION = 'a'
+              PERFORM ALTAS
+           ELSE
+              IF OPCION = 'C' OR OPCION = 'c'
+                 PERFORM CONSULTAS
+              ELSE
+                 IF OPCION = 'M' OR OPCION = 'm'
+                    PERFORM MODIFICACIONES
+                 ELSE
+                    IF OPCION = 'B' OR OPCION = 'b'
+                       PERFORM BORRADOS
+                    ELSE
+                       IF OPCION = 'T' OR OPCION = 't'
+                          PERFORM CONSULTAS-POR-TIPO
+                       ELSE
+                          IF OPCION NOT = 'S' AND OPCION NOT = 's'
+                             DISPLAY 'OPCION ERRONEA'
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      * TRATAMIENTO DE ALTAS
+      *
+       ALTAS.
+           DISPLAY 'TRATAMIENTO DE ALTAS'.
+           DISPLAY 'COD-ARTI, NOM-ARTI, NUM-ARTI, PRE-ARTI, COD-TPARTI'.
+           ACCEPT COD-ARTI   NO BELL.
+           ACCEPT NOM-ARTI   NO BELL.
+           ACCEPT NUM-ARTI   NO BELL.
+           ACCEPT PRE-ARTI   NO BELL.
+           ACCEPT COD-TPARTI NO BELL.
+
+           PERFORM VALIDAR-TIPOARTI.
+
+           IF TIPO-VALIDO = 'N'
+              DISPLAY 'ERROR: TIPO DE ARTICULO NO DADO DE ALTA EN '
+                      'ATPAR.SEC'
+           ELSE
+              DISPLAY 'COD-MONEDA, TIPO-CAMBIO'
+              ACCEPT COD-MONEDA  NO BELL
+              ACCEPT TIPO-CAMBIO NO BELL
+              COMPUTE PRE-ARTI-ME = PRE-ARTI * TIPO-CAMBIO
+              WRITE R-ARTICULO
+                INVALID     DISPLAY 'ERROR: CLAVE YA EXISTE'
+                NOT INVALID DISPLAY 'ALTA CORRECTA'
+              END-WRITE
+           END-IF.
+      *
+      * TRATAMIENTO DE CONSULTAS
+      *
+       CONSULTAS.
+           DISPLAY 'TRATAMIENTO DE CONSULTAS'.
+           DISPLAY 'COD-ARTI'.
+           ACCEPT COD-ARTI NO BELL.
+           READ A-ARTICULO
+             INVALID      DISPLAY 'ERROR: CLAVE NO EXISTE'
+             NOT INVALID  DISPLAY 'CONSULTA CORRECTA'
+                          DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI
+                                  '-' PRE-ARTI '-' COD-TPARTI
+           END-READ.
+      *
+      * TRATAMIENTO DE CONSULTAS POR TIPO DE ARTICULO, USANDO LA
+      * CLAVE ALTERNATIVA COD-TPARTI
+      *
+       CONSULTAS-POR-TIPO.
+           DISPLAY 'TRATAMIENTO DE CONSULTAS POR TIPO'.
+           DISPLAY 'Tipo de articulo a buscar (3 caract.):'.
+           ACCEPT ENT-TIPO-BUSQ NO BELL.
+
+           MOVE ZERO          TO CONT-TIPO.
+           MOVE ENT-TIPO-BUSQ TO COD-TPARTI.
+           MOVE 'N'           TO FIN-TIPO.
+
+           START A-ARTICULO KEY NOT LESS COD-TPARTI
+              INVALID KEY MOVE 'S' TO FIN-TIPO
+           END-START.
+           IF FIN-TIPO NOT = 'S'
+              READ A-ARTICULO NEXT RECORD
+                 AT END MOVE 'S' TO FIN-TIPO
+              END-READ
+           END-IF.
+
+           PERFORM MOSTRAR-POR-TIPO
+              UNTIL FIN-TIPO = 'S' OR COD-TPARTI NOT = ENT-TIPO-BUSQ.
+
+           IF CONT-TIPO = ZERO
+              DISPLAY 'NO HAY ARTICULOS DE ESE TIPO'
+           END-IF.
+      *
+      * MUESTRA UN ARTICULO ENCONTRADO POR TIPO Y AVANZA AL SIGUIENTE
+      *
+       MOSTRAR-POR-TIPO.
+           DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI
+                   '-' COD-TPARTI.
+           ADD 1 TO CONT-TIPO.
+           READ A-ARTICULO NEXT RECORD
+              AT END MOVE 'S' TO FIN-TIPO
+           END-READ.
+      *
+      * TRATAMIENTO DE MODIFICACIONES
+      *
+       MODIFICACIONES.
+           DISPLAY 'TRATAMIENTO DE MODIFICACIONES'.
+           DISPLAY 'COD-ARTI, NOM-ARTI, NUM-ARTI, PRE-ARTI, COD-TPARTI'.
+           ACCEPT  COD-ARTI    NO BELL.
+           ACCEPT  NOM-ARTI    NO BELL.
+           ACCEPT  NUM-ARTI    NO BELL.
+           ACCEPT  PRE-ARTI    NO BELL.
+           ACCEPT  COD-TPARTI  NO BELL.
+           DISPLAY 'COD-MONEDA, TIPO-CAMBIO'.
+           ACCEPT  COD-MONEDA  NO BELL.
+           ACCEPT  TIPO-CAMBIO NO BELL.
+           COMPUTE PRE-ARTI-ME = PRE-ARTI * TIPO-CAMBIO.
+           REWRITE R-ARTICULO
+             INVALID      DISPLAY 'ERROR: CLAVE NO EXISTE'
+             NOT INVALID  DISPLAY 'MODIFICACION CORRECTA'
+           END-REWRITE.
+      *
+      * TRATAMIENTO DE BORRADOS: MUESTRA EL REGISTRO Y PIDE
+      * CONFIRMACION ANTES DE BORRARLO
+      *
+       BORRADOS.
+           DISPLAY 'TRATAMIENTO DE BORRADOS'.
+           DISPLAY 'COD-ARTI'.
+           ACCEPT COD-ARTI NO BELL.
+           READ A-ARTICULO
+             INVALID DISPLAY 'ERROR: CLAVE NO EXISTE'
+             NOT INVALID
+                DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI
+                        '-' COD-TPARTI
+                DISPLAY 'CONFIRMA EL BORRADO (S/N):'
+                ACCEPT CONFIRMA-BORRAR NO BELL
+                IF CONFIRMA-BORRAR = 'S' OR CONFIRMA-BORRAR = 's'
+                   DELETE A-ARTICULO
+                     INVALID     DISPLAY 'ERROR: CLAVE NO EXISTE'
+                     NOT INVALID DISPLAY 'BORRADO CORRECTO'
+                   END-DELETE
+                ELSE
+                   DISPLAY 'BORRADO CANCELADO'
+                END-IF
+           END-READ.
