@@ -1,64 +1,109 @@
       *
-	  * ESTE PROGRAMA LEE LA INFORMACION DEL
-	  * ARCHIVO SECUENCIAL DE ARTICULOS Y 
-	  * INCREMENTA EN UN 10% EN LOS PRECIOS
-	  *
+      * ESTE PROGRAMA LEE LA INFORMACION DEL
+      * ARCHIVO INDEXADO DE ARTICULOS Y, MEDIANTE UN START POR LA
+      * CLAVE ALTERNATIVA COD-TPARTI, INCREMENTA EN UN PORCENTAJE LOS
+      * PRECIOS DE UN TIPO DE ARTICULO, INFORMADOS AMBOS POR PANTALLA
+      *
 
-123456 IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PE-AS04.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.IND'
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY COD-ARTI
+                  ALTERNATE RECORD KEY COD-TPARTI DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI       PIC 9(4).
+           02 NOM-ARTI       PIC X(25).
+           02 NUM-ARTI       PIC 9(6).
+           02 PRE-ARTI       PIC 9(4)V9(2).
+           02 COD-TPARTI     PIC X(3).
+           02 COD-MONEDA     PIC X(3).
+           02 TIPO-CAMBIO    PIC 9(3)V9(4).
+           02 PRE-ARTI-ME    PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77  FIN-ARTICULO      PIC X.
+       77  ENT-TIPO-PARAM    PIC X(3).
+       77  ENT-PORCENTAJE    PIC 9(3)V9(2).
+       77  PRE-ANTERIOR      PIC 9(4)V9(2).
+       77  CONT-CAMBIOS      PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * PEDIR EL TIPO DE ARTICULO Y EL PORCENTAJE DE INCREMENTO
+      *
+           DISPLAY 'Tipo de articulo a incrementar (3 caract.):'.
+           ACCEPT ENT-TIPO-PARAM NO BELL.
+           DISPLAY 'Porcentaje de incremento (p.e. 10,00)......:'.
+           ACCEPT ENT-PORCENTAJE NO BELL.
+
+           DISPLAY '  CODIGO  NOMBRE           ANTERIOR    NUEVO'.
+
+      *
+      * LOCALIZAR, MEDIANTE LA CLAVE ALTERNATIVA COD-TPARTI, EL
+      * PRIMER ARTICULO DEL TIPO INFORMADO E INCREMENTAR SU PRECIO
+      * EN EL PORCENTAJE INFORMADO, RECORRIENDO SOLO LOS ARTICULOS
+      * DE ESE TIPO
+      *
+           OPEN I-O A-ARTICULO.
+
+           MOVE ENT-TIPO-PARAM TO COD-TPARTI.
+           START A-ARTICULO KEY NOT LESS THAN COD-TPARTI
+              INVALID KEY MOVE 'S' TO FIN-ARTICULO
+              NOT INVALID KEY MOVE 'N' TO FIN-ARTICULO
+           END-START.
+
+           IF FIN-ARTICULO NOT = 'S'
+              READ A-ARTICULO NEXT RECORD
+                 AT END MOVE 'S' TO FIN-ARTICULO
+              END-READ
+           END-IF.
+
+           PERFORM ACTUALIZAR-PRECIO-ARTICULO
+              UNTIL FIN-ARTICULO = 'S'
+                 OR COD-TPARTI NOT = ENT-TIPO-PARAM.
+
+           CLOSE A-ARTICULO.
+
+           DISPLAY 'TOTAL DE ARTICULOS ACTUALIZADOS: ' CONT-CAMBIOS.
+
+           STOP RUN.
+      *
+      * INCREMENTA EL PRECIO DEL ARTICULO ACTUAL EN EL PORCENTAJE
+      * INFORMADO, LO REGRABA Y AVANZA AL SIGUIENTE DE SU TIPO
       *
-	  * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS
-	  *
-           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DE ARTICULOS
-	  *
-	   FD  A-ARTICULO
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI       PIC 9(4).
-		   02 NOM-ARTI       PIC X(25).
-		   02 NUM-ARTI       PIC 9(6).
-		   02 PRE-ARTI       PIC 9(4)V9(2).
-		   02 COD-TPARTI     PIC X(3).
-		   
-	   WORKING-STORAGE SECTION.
-	   77  FIN-ARTICULO      PIC X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * INCREMENTAR 10% EN EL PRECIO DE ARTICULOS DE LIBRERIA
-	  *
-	       MOVE 'N' TO FIN-ARTICULO
-		   OPEN I-O A-ARTICULO.
-		   READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-		   END-READ.
-		   
-		   PERFORM UNTIL FIN-ARTICULO = 'S'
-		      IF COD-TPARTI OF R-ARTICULO = 'LIB'
-			     COMPUTE PRE-ARTI = PRE-ARTI + PRE-ARTI * 0,1
-				 REWRITE R-ARTICULO
-			  END-IF
-			  READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-			  END-READ
-		   END-PERFORM.
-		   
-		   CLOSE A-ARTICULO.
-		   
-		   STOP RUN.
-		   
\ No newline at end of file
+       ACTUALIZAR-PRECIO-ARTICULO.
+           MOVE PRE-ARTI TO PRE-ANTERIOR.
+           COMPUTE PRE-ARTI =
+              PRE-ARTI + PRE-ARTI * ENT-PORCENTAJE / 100.
+           COMPUTE PRE-ARTI-ME = PRE-ARTI * TIPO-CAMBIO.
+           REWRITE R-ARTICULO.
+           ADD 1 TO CONT-CAMBIOS.
+           DISPLAY '  ' COD-ARTI '  ' NOM-ARTI '  '
+                   PRE-ANTERIOR '  ' PRE-ARTI.
+
+           READ A-ARTICULO NEXT RECORD
+              AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
