@@ -1,89 +1,147 @@
       *
-	  * PROGRAMA QUE MUESTRA POR PANTALLA TODOS LOS REGISTROS
-	  * DEL ARCHIVO INDEXADO DE ARTICULOS QUE PERTENENCEN A
-	  * UN TIPO DE ARTICULO DETERMINADO.
-	  * 
+      * PROGRAMA QUE MUESTRA POR PANTALLA TODOS LOS REGISTROS
+      * DEL ARCHIVO INDEXADO DE ARTICULOS QUE PERTENENCEN A
+      * UN TIPO DE ARTICULO DETERMINADO, CON PAGINACION Y CON
+      * OPCION DE GRABAR EL LISTADO EN UN ARCHIVO.
+      *
 
-123456 IDENTIFICATION DIVISION
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PE-ASI06.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES INDEXADOS.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-      *
-	  * DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
-	  *
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES INDEXADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.IND'
-		          ORGANIZATION INDEXED
-				  ACCESS SEQUENTIAL
-				  RECORD KEY COD-ARTI
-				  ALTERNATE RECORD KEY COD-TPARTI DUPLICATES.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO DE ARTICULOS
-	  *
-	   FD  A-ARTICULO
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI     PIC 9(4).
-		   02 NOM-ARTI     PIC X(25).
-		   02 NUM-ARTI     PIC 9(6).
-		   02 PRE-ARTI     PIC 9(4)V9(2).
-		   02 COD-TPARTI   PIC X(3).
+                  ORGANIZATION INDEXED
+                  ACCESS SEQUENTIAL
+                  RECORD KEY COD-ARTI
+                  ALTERNATE RECORD KEY COD-TPARTI DUPLICATES.
+      *
+      * DECLARACION DEL ARCHIVO DE LISTADO DE ARTICULOS POR TIPO
+      *
+           SELECT A-LISTADO ASSIGN TO DISK 'LISTART.LST'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI     PIC 9(4).
+           02 NOM-ARTI     PIC X(25).
+           02 NUM-ARTI     PIC 9(6).
+           02 PRE-ARTI     PIC 9(4)V9(2).
+           02 COD-TPARTI   PIC X(3).
+           02 COD-MONEDA   PIC X(3).
+           02 TIPO-CAMBIO  PIC 9(3)V9(4).
+           02 PRE-ARTI-ME  PIC 9(4)V9(2).
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO DE LISTADO
+      *
+       FD  A-LISTADO
+           LABEL RECORD STANDARD.
+       01  REG-LISTADO     PIC X(60).
 
        WORKING-STORAGE SECTION.
-	   77  FIN-ARTICULO    PIC X.
-	   77  COD-TPARTI-P    PIC X(3).
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * BLOQUE PRINCIPAL DEL PROGRAMA
-	  *
-           DISPLAY SPACE LINE 20 ERASE.
-		   OPEN INPUT A-ARTICULO.
-		   DISPLAY 'INTRODUCE TIPO DE ARTICULO:'
-		   ACCEPT COD-TPARTI-P NO BEEP.
-		   DISPLAY SPACE.
-		   
-		   MOVE COD-TPARTI-P TO COD-TPARTI.
-		   
-		   START A-ARTICULO KEY >= COD-TPARTI
-		      INVALID
-			          DISPLAY 'NO EXISTE REGISTRO CON ESA CONDICION'
-			  NOT INVALID
-			          DISPLAY 'SI EXISTE REGISTRO CON ESA CONDICION'
-					  PERFORM MOSTRAR-ARTICULOS
-		   END-START.
-		   
-		   CLOSE A-ARTICULO.
-		   STOP RUN.
-      *
-	  * MOSTRAR LOS ARTICULOS DEL TIPO DE ARTICULO SOLICITADO
-	  *
-	   MOSTRAR-ARTICULOS.
-	       MOVE 'N' TO FIN-ARTICULO.
-		   READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-		   END-READ.
-		   IF COD-TPARTI-P NOT = COD-TPARTI
-		      DISPLAY 'NO EXISTE TIPO DE ARTICULO BUSCADO.'
-			          ' TIPO ARTICULO LEIDO: ' COD-TPARTI
-		   ELSE
-		      DISPLAY 'SI EXISTE TIPO DE ARTICULO BUSCADO.'
-			  PERFORM UNTIL FIN-ARTICULO = 'S' OR
-			          COD-TPARTI-P NOT = COD-TPARTI
-					  
-			     DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-'
-			             PRE-ARTI '-' COD-TPARTI
-					  
-			     READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-			     END-READ
-		      END-PERFORM
-		   END-IF.
\ No newline at end of file
+       77  FIN-ARTICULO     PIC X.
+       77  COD-TPARTI-P     PIC X(3).
+       77  CONT-LINEAS      PIC 99 VALUE ZERO.
+       77  TECLA-CONT       PIC X.
+       77  ENT-IMPRIMIR     PIC X.
+       77  CONT-ARTICULOS   PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * BLOQUE PRINCIPAL DEL PROGRAMA
+      *
+           DISPLAY SPACE LINE 20 POSITION 1 ERASE EOS.
+           OPEN INPUT A-ARTICULO.
+           DISPLAY 'INTRODUCE TIPO DE ARTICULO:'
+           ACCEPT COD-TPARTI-P NO BELL.
+           DISPLAY 'Grabar tambien el listado en archivo (S/N):'
+           ACCEPT ENT-IMPRIMIR NO BELL.
+           DISPLAY SPACE.
+
+           IF ENT-IMPRIMIR = 'S' OR ENT-IMPRIMIR = 's'
+              OPEN OUTPUT A-LISTADO
+              MOVE SPACES TO REG-LISTADO
+              STRING 'LISTADO DE ARTICULOS DEL TIPO: ' COD-TPARTI-P
+                 DELIMITED BY SIZE INTO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+
+           MOVE COD-TPARTI-P TO COD-TPARTI.
+
+           START A-ARTICULO KEY >= COD-TPARTI
+              INVALID
+                    DISPLAY 'NO EXISTE REGISTRO CON ESA CONDICION'
+              NOT INVALID
+                    DISPLAY 'SI EXISTE REGISTRO CON ESA CONDICION'
+                    PERFORM MOSTRAR-ARTICULOS
+           END-START.
+
+           IF ENT-IMPRIMIR = 'S' OR ENT-IMPRIMIR = 's'
+              MOVE SPACES TO REG-LISTADO
+              STRING 'TOTAL DE ARTICULOS LISTADOS: ' CONT-ARTICULOS
+                 DELIMITED BY SIZE INTO REG-LISTADO
+              WRITE REG-LISTADO
+              CLOSE A-LISTADO
+           END-IF.
+
+           CLOSE A-ARTICULO.
+           STOP RUN.
+      *
+      * MOSTRAR LOS ARTICULOS DEL TIPO DE ARTICULO SOLICITADO
+      *
+       MOSTRAR-ARTICULOS.
+           MOVE 'N' TO FIN-ARTICULO.
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+           IF COD-TPARTI-P NOT = COD-TPARTI
+              DISPLAY 'NO EXISTE TIPO DE ARTICULO BUSCADO.'
+                      ' TIPO ARTICULO LEIDO: ' COD-TPARTI
+           ELSE
+              DISPLAY 'SI EXISTE TIPO DE ARTICULO BUSCADO.'
+              PERFORM MOSTRAR-UN-ARTICULO
+                 UNTIL FIN-ARTICULO = 'S' OR
+                       COD-TPARTI-P NOT = COD-TPARTI
+           END-IF.
+      *
+      * MUESTRA (Y OPCIONALMENTE GRABA) UN ARTICULO, PAGINANDO LA
+      * SALIDA POR PANTALLA CADA 20 LINEAS
+      *
+       MOSTRAR-UN-ARTICULO.
+           ADD 1 TO CONT-LINEAS.
+           IF CONT-LINEAS > 20
+              DISPLAY 'Pulse INTRO para continuar...'
+              ACCEPT TECLA-CONT NO BELL
+              MOVE ZERO TO CONT-LINEAS
+           END-IF.
+
+           DISPLAY COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-'
+                   PRE-ARTI '-' COD-TPARTI.
+           ADD 1 TO CONT-ARTICULOS.
+
+           IF ENT-IMPRIMIR = 'S' OR ENT-IMPRIMIR = 's'
+              MOVE SPACES TO REG-LISTADO
+              STRING COD-ARTI '-' NOM-ARTI '-' NUM-ARTI '-'
+                     PRE-ARTI '-' COD-TPARTI
+                 DELIMITED BY SIZE INTO REG-LISTADO
+              WRITE REG-LISTADO
+           END-IF.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
