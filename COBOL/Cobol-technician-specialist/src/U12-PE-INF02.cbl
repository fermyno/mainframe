@@ -0,0 +1,154 @@
+      *
+      * ESTE PROGRAMA LEE LA INFORMACION DEL
+      * ARCHIVO SECUENCIAL DE ARTICULOS Y LISTA LOS QUE TIENEN
+      * UNA EXISTENCIA POR DEBAJO DE UN PUNTO DE PEDIDO INFORMADO
+      * POR PANTALLA, AGRUPADOS POR TIPO DE ARTICULO
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-INF02.
+       REMARKS. INFORMES SOBRE EL ARCHIVO DE ARTICULOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI       PIC 9(4).
+           02 NOM-ARTI       PIC X(25).
+           02 NUM-ARTI       PIC 9(6).
+           02 PRE-ARTI       PIC 9(4)V9(2).
+           02 COD-TPARTI     PIC X(3).
+           02 COD-MONEDA     PIC X(3).
+           02 TIPO-CAMBIO    PIC 9(3)V9(4).
+           02 PRE-ARTI-ME    PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77  FIN-ARTICULO      PIC X.
+       77  ENT-PUNTO-PEDIDO  PIC 9(6).
+       77  CONT-TIPOS        PIC 9(3) COMP VALUE ZERO.
+       77  IDX-TIPO          PIC 9(3) COMP.
+       77  IDX-ART           PIC 9(3) COMP.
+       77  ENCONTRADO-TIPO   PIC X.
+       77  CONT-BAJO-MINIMO  PIC 9(4) COMP VALUE ZERO.
+       01  TAB-TIPOS.
+           02 TAB-TIPO-OCU OCCURS 50 TIMES.
+              03 TAB-TIPO-COD       PIC X(3).
+              03 TAB-TIPO-NUMART    PIC 9(3) COMP VALUE ZERO.
+              03 TAB-TIPO-ART OCCURS 100 TIMES.
+                 04 TAB-ART-COD     PIC 9(4).
+                 04 TAB-ART-NOM     PIC X(25).
+                 04 TAB-ART-EXIST   PIC 9(6).
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * PEDIR EL PUNTO DE PEDIDO Y RECORRER EL ARCHIVO DE ARTICULOS
+      * CLASIFICANDO EN LA TABLA LOS QUE ESTAN POR DEBAJO DE EL
+      *
+           DISPLAY 'Punto de pedido (existencia minima).......:'.
+           ACCEPT ENT-PUNTO-PEDIDO NO BELL.
+
+           OPEN INPUT A-ARTICULO.
+
+           MOVE 'N' TO FIN-ARTICULO.
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+
+           PERFORM CLASIFICAR-ARTICULO UNTIL FIN-ARTICULO = 'S'.
+
+           CLOSE A-ARTICULO.
+
+           DISPLAY 'ARTICULOS POR DEBAJO DEL PUNTO DE PEDIDO'.
+           DISPLAY '-----------------------------------------'.
+           PERFORM MOSTRAR-TIPO-BAJO-MINIMO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS.
+
+           DISPLAY ' '.
+           DISPLAY 'TOTAL DE ARTICULOS BAJO MINIMOS...: '
+                   CONT-BAJO-MINIMO.
+
+           STOP RUN.
+      *
+      * SI LA EXISTENCIA DEL ARTICULO ESTA POR DEBAJO DEL PUNTO DE
+      * PEDIDO, LO ANADE A LA TABLA DE SU TIPO; AVANZA AL SIGUIENTE
+      *
+       CLASIFICAR-ARTICULO.
+           IF NUM-ARTI < ENT-PUNTO-PEDIDO
+              PERFORM ANADIR-A-TIPO
+              ADD 1 TO CONT-BAJO-MINIMO
+           END-IF.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+      *
+      * BUSCA EL TIPO DE ARTICULO ACTUAL EN LA TABLA; SI NO EXISTE
+      * TODAVIA LO DA DE ALTA, Y EN AMBOS CASOS ANADE EL ARTICULO
+      *
+       ANADIR-A-TIPO.
+           MOVE 'N' TO ENCONTRADO-TIPO.
+           PERFORM COMPARAR-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS OR ENCONTRADO-TIPO = 'S'.
+
+           IF ENCONTRADO-TIPO = 'N'
+              ADD 1 TO CONT-TIPOS
+              MOVE COD-TPARTI TO TAB-TIPO-COD (CONT-TIPOS)
+              MOVE ZERO TO TAB-TIPO-NUMART (CONT-TIPOS)
+              ADD 1 TO TAB-TIPO-NUMART (CONT-TIPOS)
+              MOVE COD-ARTI TO
+                 TAB-ART-COD (CONT-TIPOS TAB-TIPO-NUMART (CONT-TIPOS))
+              MOVE NOM-ARTI TO
+                 TAB-ART-NOM (CONT-TIPOS TAB-TIPO-NUMART (CONT-TIPOS))
+              MOVE NUM-ARTI TO
+                 TAB-ART-EXIST (CONT-TIPOS
+                                TAB-TIPO-NUMART (CONT-TIPOS))
+           END-IF.
+      *
+      * COMPARA UNA POSICION DE LA TABLA DE TIPOS CON EL TIPO ACTUAL;
+      * SI COINCIDE, ANADE AHI MISMO EL ARTICULO ACTUAL
+      *
+       COMPARAR-TIPO.
+           IF TAB-TIPO-COD (IDX-TIPO) = COD-TPARTI
+              MOVE 'S' TO ENCONTRADO-TIPO
+              ADD 1 TO TAB-TIPO-NUMART (IDX-TIPO)
+              MOVE COD-ARTI TO
+                 TAB-ART-COD (IDX-TIPO TAB-TIPO-NUMART (IDX-TIPO))
+              MOVE NOM-ARTI TO
+                 TAB-ART-NOM (IDX-TIPO TAB-TIPO-NUMART (IDX-TIPO))
+              MOVE NUM-ARTI TO
+                 TAB-ART-EXIST (IDX-TIPO TAB-TIPO-NUMART (IDX-TIPO))
+           END-IF.
+      *
+      * MUESTRA TODOS LOS ARTICULOS BAJO MINIMOS DE UN TIPO
+      *
+       MOSTRAR-TIPO-BAJO-MINIMO.
+           DISPLAY '  TIPO ' TAB-TIPO-COD (IDX-TIPO) ':'.
+           PERFORM MOSTRAR-ARTICULO-BAJO-MINIMO
+              VARYING IDX-ART FROM 1 BY 1
+              UNTIL IDX-ART > TAB-TIPO-NUMART (IDX-TIPO).
+      *
+      * MUESTRA UN ARTICULO BAJO MINIMOS DE LA TABLA
+      *
+       MOSTRAR-ARTICULO-BAJO-MINIMO.
+           DISPLAY '    ' TAB-ART-COD (IDX-TIPO IDX-ART) '  '
+                   TAB-ART-NOM (IDX-TIPO IDX-ART) '  EXISTENCIA: '
+                   TAB-ART-EXIST (IDX-TIPO IDX-ART).
