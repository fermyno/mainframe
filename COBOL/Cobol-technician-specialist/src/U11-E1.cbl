@@ -30,8 +30,8 @@
        77 GUION     PIC X(75) VALUE ALL '-'.
       *
        77 MENSAJE   PIC X(75) VALUE ' MENSAJES:   '.
-       77 MSGOPC    PIC X(55) VALUE 
-           'Seleccione opcion: <A>ltas <B>ajas <C>onsultas <F>in'.
+       77 MSGOPC    PIC X(60) VALUE
+           'Opcion: <A>ltas <B>ajas <C>onsultas <M>odifica <F>in'.
        77 MSGALTA   PIC X(55) VALUE 'ALTAS'.
        77 MSGBAJA   PIC X(55) VALUE 'BAJAS'.
        77 MSGCONS   PIC X(55) VALUE 'CONSULTAS'.
@@ -43,7 +43,10 @@
        77 CODIGO    PIC XX.
       *
        77 EXISTE    PIC X.
-       77 CONTINUAR PIC X.
+       77 TECLA-CONT PIC X.
+       77 ENT-CONFIRMA PIC X.
+       77 MSGMODI   PIC X(55) VALUE 'MODIFICACION'.
+       77 ERROR-OPC PIC X(50) VALUE 'ERROR! Opcion no valida.'.
       *
        01 FF1.
            02 AA1     PIC 9999.
@@ -113,22 +116,23 @@
       * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
-           DISPLAY SPACES ERASE.
-           DISPLAY 'Empresa distribuidora, S.A.' 
-                                   LINE  1 POSITION 2 HIGH.
-           DISPLAY 'Grupo D&S'     LINE  2 POSITION 2 HIGH.
-           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 63 HIGH. 
-           DISPLAY FF2.
-           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 63 HIGH. 
-           DISPLAY HR2.
+       PANTALLA.
+           DISPLAY SPACES LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                   LINE  1 POSITION 2 HIGHLIGHT.
+           DISPLAY 'Grupo D&S'     LINE  2 POSITION 2 HIGHLIGHT.
+           DISPLAY 'Fecha:'       LINE  1 POSITION 63 HIGHLIGHT.
+           DISPLAY FF2            LINE  1 POSITION 69.
+           DISPLAY 'Hora.:'       LINE  2 POSITION 63 HIGHLIGHT.
+           DISPLAY HR2            LINE  2 POSITION 69.
            DISPLAY 'MANTENIMIENTO DE PROVINCIAS'
-                                   LINE  3 POSITION 28 REVERSE HIGH.
+                                   LINE  3 POSITION 28 REVERSE
+                                   HIGHLIGHT.
       *
-           DISPLAY 'Codigo......:' LINE  7 POSITION 10 HIGH.
-           DISPLAY 'Descripcion.:' LINE  9 POSITION 10 HIGH.
+           DISPLAY 'Codigo......:' LINE  7 POSITION 10 HIGHLIGHT.
+           DISPLAY 'Descripcion.:' LINE  9 POSITION 10 HIGHLIGHT.
       *
-           DISPLAY GUION           LINE 22 POSITION  3 HIGH.
+           DISPLAY GUION           LINE 22 POSITION  3 HIGHLIGHT.
       *
       * **********************************************************
       * Pedir opcion a realizar (A=Altas, B=bajas, C=Consultas)
@@ -138,12 +142,23 @@
            DISPLAY MSGOPC          LINE 23 POSITION 14 REVERSE.
            PERFORM BORRAR-PANTALLA.
            MOVE SPACES TO OPCION.
-           ACCEPT OPCION    LINE 23 POSITION 70 OFF NO BEEP.
-           IF OPCION = 'A' OR OPCION = 'a' THEN PERFORM ALTAS
+           ACCEPT OPCION    LINE 23 POSITION 70 OFF NO BELL.
+           IF OPCION = 'A' OR OPCION = 'a' THEN
+              PERFORM ALTAS
              ELSE
-              IF OPCION = 'B' OR OPCION = 'b' THEN PERFORM BAJAS
-                ELSE
-                 IF OPCION = 'C' OR OPCION = 'c' THEN PERFORM CONSULTAS.
+              IF OPCION = 'B' OR OPCION = 'b' THEN
+                 PERFORM BAJAS
+               ELSE
+                IF OPCION = 'C' OR OPCION = 'c' THEN
+                   PERFORM CONSULTAS
+                 ELSE
+                  IF OPCION = 'M' OR OPCION = 'm' THEN
+                     PERFORM MODIFICAR
+                   ELSE
+                    IF OPCION NOT = 'F' AND OPCION NOT = 'f' THEN
+                       DISPLAY ERROR-OPC
+                               LINE 23 POSITION 14 REVERSE
+                       PERFORM CONTINUAR.
       *
       * ************************************************
       * Altas de Provincia
@@ -153,15 +168,15 @@
       *
            DISPLAY MSGALTA    LINE 23 POSITION 14 REVERSE.
       *
-           ACCEPT RELCOD      LINE  7 POSITION 24 NO BEEP.
+           ACCEPT RELCOD      LINE  7 POSITION 24 NO BELL.
            MOVE SPACES TO EXISTE.
       *
            READ FPVIN INVALID KEY MOVE 'N' TO EXISTE.
-      *   
+      *
       * Si el registro NO existe, se permite introducir datos, en caso contrario: ERROR.
            IF EXISTE = 'N' THEN
               MOVE RELCOD  TO PVICOD
-              ACCEPT PVIDES   LINE  9 POSITION 24 NO BEEP
+              ACCEPT PVIDES   LINE  9 POSITION 24 NO BELL
               WRITE REGPVI
               DISPLAY 'REGISTRO CREADO!   ' LINE 23 POSITION 14 REVERSE
             ELSE
@@ -177,18 +192,49 @@
       *
            DISPLAY MSGBAJA    LINE 23 POSITION 14 REVERSE.
       *
-           ACCEPT RELCOD      LINE  7 POSITION 24 NO BEEP.
+           ACCEPT RELCOD      LINE  7 POSITION 24 NO BELL.
            MOVE SPACES TO EXISTE.
       *
            READ FPVIN INVALID KEY MOVE 'N' TO EXISTE.
-      *   
-      * Si el registro SI existe, se muestra la información y se borra
+      *
+      * Si el registro SI existe, se muestra la información y se pide confirmacion antes de borrar
            IF EXISTE = SPACES THEN
               DISPLAY PVICOD   LINE  7 POSITION 24
               DISPLAY PVIDES   LINE  9 POSITION 24
+              DISPLAY 'Confirma el borrado (S/N):'
+                               LINE 21 POSITION 10 REVERSE
+              ACCEPT ENT-CONFIRMA LINE 21 POSITION 38 REVERSE NO BELL
+              IF ENT-CONFIRMA = 'S' OR ENT-CONFIRMA = 's' THEN
+                 DELETE FPVIN
+                 DISPLAY 'REGISTRO BORRADO!   '
+                          LINE 23 POSITION 14 REVERSE
+               ELSE
+                 DISPLAY 'BORRADO CANCELADO.  '
+                          LINE 23 POSITION 14 REVERSE
+            ELSE
+              DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
+      *
+           PERFORM CONTINUAR.
+      *
+      * ************************************************
+      * Modificacion de Provincia
+      * ************************************************
+       MODIFICAR.
+      *
+           DISPLAY MSGMODI    LINE 23 POSITION 14 REVERSE.
+      *
+           ACCEPT RELCOD      LINE  7 POSITION 24 NO BELL.
+           MOVE SPACES TO EXISTE.
       *
-              DELETE FPVIN
-              DISPLAY 'REGISTRO BORRADO!   ' LINE 23 POSITION 14 REVERSE
+           READ FPVIN INVALID KEY MOVE 'N' TO EXISTE.
+      *
+      * Si el registro SI existe, se muestra la información y se modifica
+           IF EXISTE = SPACES THEN
+              DISPLAY PVIDES   LINE  9 POSITION 24
+              ACCEPT PVIDES    LINE  9 POSITION 24 REVERSE NO BELL
+              REWRITE REGPVI
+              DISPLAY 'REGISTRO MODIFICADO!'
+                       LINE 23 POSITION 14 REVERSE
             ELSE
               DISPLAY ERROR-B LINE 23 POSITION 14 REVERSE.
       *
@@ -200,7 +246,7 @@
       *
            DISPLAY MSGCONS    LINE 23 POSITION 14 REVERSE.
       *
-           ACCEPT RELCOD      LINE  7 POSITION 24 NO BEEP.
+           ACCEPT RELCOD      LINE  7 POSITION 24 NO BELL.
            MOVE SPACES TO EXISTE.
            READ FPVIN INVALID KEY MOVE 'N' TO EXISTE.
       *
@@ -229,7 +275,7 @@
       * Pulsar tecla para continuar
       * ************************************************
         CONTINUAR.
-           DISPLAY 'Pulse una tecla para continuar' 
-                            LINE 23 POSITION 45 REVERSE BEEP.
-           ACCEPT CONTINUAR LINE 23 POSITION 75 REVERSE OFF NO BEEP.
+           DISPLAY 'Pulse una tecla para continuar'
+                            LINE 23 POSITION 45 REVERSE BELL.
+           ACCEPT TECLA-CONT LINE 23 POSITION 75 REVERSE OFF NO BELL.
 
