@@ -0,0 +1,209 @@
+      *
+      * PROGRAMA QUE REALIZA EL MANTENIMIENTO Y LISTADO DEL ARCHIVO
+      * SECUENCIAL DE TIPOS DE ARTICULO (ATPAR.SEC): ALTAS, LISTADO
+      * Y MODIFICACION DE LA DESCRIPCION DE UN TIPO YA EXISTENTE
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-AS06.
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS TIP-FILESTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULOS
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD STANDARD.
+       01  R-TIPOARTI.
+           02 COD-TPARTI     PIC X(3).
+           02 DES-TPARTI     PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       77  OPCION            PIC X.
+       77  FIN-CARGA         PIC X.
+       77  CONT-TIPOS        PIC 9(4) COMP VALUE ZERO.
+       77  IDX-TIPO          PIC 9(4) COMP.
+       77  ENCONTRADO-TIPO   PIC X.
+       77  IDX-ENCONTRADO    PIC 9(4) COMP.
+       77  ENT-COD-TPARTI    PIC X(3).
+       77  ENT-DES-TPARTI    PIC X(25).
+       77  TIP-FILESTAT      PIC X(2).
+       01  TAB-TIPOARTI.
+           02 TAB-TIPO-OCU OCCURS 200 TIMES.
+              03 TAB-TIPO-COD   PIC X(3).
+              03 TAB-TIPO-DES   PIC X(25).
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * BLOQUE PRINCIPAL DEL PROGRAMA: CARGA EL ARCHIVO EN MEMORIA,
+      * REPITE EL MENU HASTA QUE SE ELIJA LA OPCION DE SALIR, Y
+      * REGRABA EL ARCHIVO COMPLETO DESDE LA TABLA AL TERMINAR
+      *
+           PERFORM CARGAR-TIPOS.
+
+           MOVE SPACE TO OPCION.
+           PERFORM MENU-PRINCIPAL UNTIL OPCION = 'F' OR OPCION = 'f'.
+
+           PERFORM GRABAR-TIPOS.
+
+           STOP RUN.
+      *
+      * CARGA TODO EL CONTENIDO ACTUAL DE ATPAR.SEC EN LA TABLA
+      *
+       CARGAR-TIPOS.
+           MOVE ZERO TO CONT-TIPOS.
+           MOVE 'N'  TO FIN-CARGA.
+
+           OPEN INPUT A-TIPOARTI.
+           IF TIP-FILESTAT NOT = "00"
+      *
+      * PRIMERA VEZ: ATPAR.SEC TODAVIA NO EXISTE, ASI QUE NO HAY
+      * TIPOS QUE CARGAR
+      *
+              CLOSE A-TIPOARTI
+              MOVE 'S' TO FIN-CARGA
+           ELSE
+              READ A-TIPOARTI AT END MOVE 'S' TO FIN-CARGA
+              END-READ
+           END-IF.
+
+           PERFORM CARGAR-UN-TIPO UNTIL FIN-CARGA = 'S'.
+
+           IF TIP-FILESTAT = "00"
+              CLOSE A-TIPOARTI
+           END-IF.
+      *
+      * ANADE A LA TABLA EL REGISTRO LEIDO Y AVANZA AL SIGUIENTE
+      *
+       CARGAR-UN-TIPO.
+           ADD 1 TO CONT-TIPOS.
+           MOVE COD-TPARTI TO TAB-TIPO-COD (CONT-TIPOS).
+           MOVE DES-TPARTI TO TAB-TIPO-DES (CONT-TIPOS).
+
+           READ A-TIPOARTI AT END MOVE 'S' TO FIN-CARGA
+           END-READ.
+      *
+      * REGRABA ATPAR.SEC COMPLETO A PARTIR DE LA TABLA EN MEMORIA
+      *
+       GRABAR-TIPOS.
+           OPEN OUTPUT A-TIPOARTI.
+           PERFORM GRABAR-UN-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS.
+           CLOSE A-TIPOARTI.
+      *
+      * GRABA UNA POSICION DE LA TABLA COMO REGISTRO DE SALIDA
+      *
+       GRABAR-UN-TIPO.
+           MOVE TAB-TIPO-COD (IDX-TIPO) TO COD-TPARTI.
+           MOVE TAB-TIPO-DES (IDX-TIPO) TO DES-TPARTI.
+           WRITE R-TIPOARTI.
+      *
+      * MUESTRA EL MENU Y DESPACHA LA OPCION ELEGIDA
+      *
+       MENU-PRINCIPAL.
+           DISPLAY 'MANTENIMIENTO DE TIPOS DE ARTICULO (ATPAR.SEC)'.
+           DISPLAY '<A>ltas, <L>istado, <M>odificaciones, <F>in'.
+           DISPLAY 'Elija una opcion: '.
+           ACCEPT OPCION NO BELL.
+
+           IF OPCION = 'A' OR OPCION = 'a'
+              PERFORM ALTAS
+           ELSE
+              IF OPCION = 'L' OR OPCION = 'l'
+                 PERFORM LISTADO
+              ELSE
+                 IF OPCION = 'M' OR OPCION = 'm'
+                    PERFORM MODIFICACIONES
+                 ELSE
+                    IF OPCION NOT = 'F' AND OPCION NOT = 'f'
+                       DISPLAY 'OPCION ERRONEA'
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      * TRATAMIENTO DE ALTAS: RECHAZA EL CODIGO SI YA EXISTE
+      *
+       ALTAS.
+           DISPLAY 'Codigo del tipo de articulo:'.
+           ACCEPT ENT-COD-TPARTI NO BELL.
+
+           MOVE 'N' TO ENCONTRADO-TIPO.
+           PERFORM BUSCAR-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS OR ENCONTRADO-TIPO = 'S'.
+
+           IF ENCONTRADO-TIPO = 'S'
+              DISPLAY 'ERROR: EL CODIGO YA EXISTE.'
+           ELSE
+              DISPLAY 'Descripcion del tipo......:'
+              ACCEPT ENT-DES-TPARTI NO BELL
+              ADD 1 TO CONT-TIPOS
+              MOVE ENT-COD-TPARTI TO TAB-TIPO-COD (CONT-TIPOS)
+              MOVE ENT-DES-TPARTI TO TAB-TIPO-DES (CONT-TIPOS)
+              DISPLAY 'TIPO DADO DE ALTA.'
+           END-IF.
+      *
+      * LISTA TODOS LOS TIPOS DE ARTICULO CARGADOS, CON EL TOTAL
+      *
+       LISTADO.
+           DISPLAY 'COD  DESCRIPCION'.
+           PERFORM MOSTRAR-UN-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS.
+           DISPLAY 'TOTAL DE TIPOS: ' CONT-TIPOS.
+      *
+      * MUESTRA UNA POSICION DE LA TABLA DE TIPOS
+      *
+       MOSTRAR-UN-TIPO.
+           DISPLAY TAB-TIPO-COD (IDX-TIPO) '  '
+                   TAB-TIPO-DES (IDX-TIPO).
+      *
+      * TRATAMIENTO DE MODIFICACIONES: CAMBIA LA DESCRIPCION DE UN
+      * TIPO YA EXISTENTE
+      *
+       MODIFICACIONES.
+           DISPLAY 'Codigo del tipo a modificar:'.
+           ACCEPT ENT-COD-TPARTI NO BELL.
+
+           MOVE 'N' TO ENCONTRADO-TIPO.
+           PERFORM BUSCAR-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS OR ENCONTRADO-TIPO = 'S'.
+
+           IF ENCONTRADO-TIPO = 'N'
+              DISPLAY 'ERROR: EL CODIGO NO EXISTE.'
+           ELSE
+              DISPLAY 'DESCRIPCION ACTUAL: '
+                      TAB-TIPO-DES (IDX-ENCONTRADO)
+              DISPLAY 'Descripcion nueva..........:'
+              ACCEPT ENT-DES-TPARTI NO BELL
+              MOVE ENT-DES-TPARTI TO TAB-TIPO-DES (IDX-ENCONTRADO)
+              DISPLAY 'TIPO MODIFICADO.'
+           END-IF.
+      *
+      * BUSCA EL CODIGO DE TIPO TECLEADO EN LA TABLA CARGADA
+      *
+       BUSCAR-TIPO.
+           IF TAB-TIPO-COD (IDX-TIPO) = ENT-COD-TPARTI
+              MOVE IDX-TIPO TO IDX-ENCONTRADO
+              MOVE 'S' TO ENCONTRADO-TIPO
+           END-IF.
