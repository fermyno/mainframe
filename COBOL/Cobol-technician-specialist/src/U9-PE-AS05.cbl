@@ -1,86 +1,153 @@
       *
-	  * ESTE PROGRAMA LEE LA INFORMACION DEL
-	  * ARCHIVO SECUENCIAL DE ARTICULOS Y 
-	  * ELIMINA LOS ARTICULOS DE DEPORTES
-	  * EN REALIDAD GRABA SOLAMENTE LOS REGISTROS
-	  * REQUERIDOS EN UN NUEVO ARCHIVO
-	  *
-
-123456 IDENTIFICATION DIVISION
+      * ESTE PROGRAMA LEE LA INFORMACION DEL
+      * ARCHIVO SECUENCIAL DE ARTICULOS Y
+      * EXCLUYE LOS ARTICULOS DE UN TIPO INFORMADO POR PANTALLA
+      * EN REALIDAD GRABA SOLAMENTE LOS REGISTROS
+      * REQUERIDOS EN UN NUEVO ARCHIVO
+      *
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PE-AS05.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-      *
-	  * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS ORIGINAL
-	  *
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS ORIGINAL
+      *
            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+      *
+      * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS RESULTADO
       *
-	  * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS RESULTADO
-	  *
            SELECT A-ARTICULO-01 ASSIGN TO DISK 'AARTI01.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DE ARTICULOS ORIGINAL
-	  *
-	   FD  A-ARTICULO
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI       PIC 9(4).
-		   02 NOM-ARTI       PIC X(25).
-		   02 NUM-ARTI       PIC 9(6).
-		   02 PRE-ARTI       PIC 9(4)V9(2).
-		   02 COD-TPARTI     PIC X(3).
-	  *
-	  * DESCRIPCION DEL REGISTRO DE ARTICULOS RESULTADO
-	  *
-	   FD  A-ARTICULO-01
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO01.
-	       02 COD-ARTI-01    PIC 9(4).
-		   02 NOM-ARTI-01    PIC X(25).
-		   02 NUM-ARTI-01    PIC 9(6).
-		   02 PRE-ARTI-01    PIC 9(4)V9(2).
-		   02 COD-TPARTI-01  PIC X(3).
-		   
-	   WORKING-STORAGE SECTION.
-	   77  FIN-ARTICULO      PIC X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * ELIMINAR LOS REGISTROS DO TIPO DEPORTIVO
-	  *
-	       MOVE 'N' TO FIN-ARTICULO
-		   OPEN INPUT  A-ARTICULO.
-		   OPEN OUTPUT A-ARTICULO-01.
-		   
-		   READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-		   END-READ.
-		   
-		   PERFORM UNTIL FIN-ARTICULO = 'S'
-		      IF COD-TPARTI OF R-ARTICULO NOT = 'DEP'
-			     MOVE R-ARTICULO TO R-ARTICULO-01
-				 WRITE R-ARTICULO-01
-			  END-IF
-			  READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-			  END-READ
-		   END-PERFORM.
-		   
-		   CLOSE A-ARTICULO.
-		   CLOSE A-ARTICULO-01.
-		   
-		   STOP RUN.
-		   
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS ORIGINAL
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI       PIC 9(4).
+           02 NOM-ARTI       PIC X(25).
+           02 NUM-ARTI       PIC 9(6).
+           02 PRE-ARTI       PIC 9(4)V9(2).
+           02 COD-TPARTI     PIC X(3).
+           02 COD-MONEDA     PIC X(3).
+           02 TIPO-CAMBIO    PIC 9(3)V9(4).
+           02 PRE-ARTI-ME    PIC 9(4)V9(2).
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS RESULTADO
+      *
+       FD  A-ARTICULO-01
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO01.
+           02 COD-ARTI-01    PIC 9(4).
+           02 NOM-ARTI-01    PIC X(25).
+           02 NUM-ARTI-01    PIC 9(6).
+           02 PRE-ARTI-01    PIC 9(4)V9(2).
+           02 COD-TPARTI-01  PIC X(3).
+           02 COD-MONEDA-01  PIC X(3).
+           02 TIPO-CAMBIO-01 PIC 9(3)V9(4).
+           02 PRE-ARTI-ME-01 PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77  FIN-ARTICULO      PIC X.
+       77  ENT-MODO-FILTRO   PIC X.
+       77  ENT-TIPO-EXCLUIR  PIC X(3).
+       77  ENT-CAMPO-UMBRAL  PIC X.
+       77  ENT-UMBRAL        PIC 9(6).
+       77  EXCLUIR-REGISTRO  PIC X.
+       77  CONT-INCLUIDOS    PIC 9(6) COMP VALUE ZERO.
+       77  CONT-EXCLUIDOS    PIC 9(6) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * PEDIR EL CRITERIO DE EXCLUSION: POR TIPO DE ARTICULO, O POR
+      * UMBRAL MINIMO DE EXISTENCIA O DE PRECIO
+      *
+           DISPLAY 'Excluir por tipo de articulo (T) o por umbral de'.
+           DISPLAY 'existencia/precio (U).......................:'.
+           ACCEPT ENT-MODO-FILTRO NO BELL.
+
+           IF ENT-MODO-FILTRO = 'U' OR ENT-MODO-FILTRO = 'u'
+              DISPLAY 'Umbral sobre Existencia (E) o Precio (P)...:'
+              ACCEPT ENT-CAMPO-UMBRAL NO BELL
+              DISPLAY 'Umbral (se excluyen por debajo de este valor):'
+              ACCEPT ENT-UMBRAL NO BELL
+           ELSE
+              DISPLAY 'Tipo de articulo a excluir (3 caract.).....:'
+              ACCEPT ENT-TIPO-EXCLUIR NO BELL
+           END-IF.
+
+      *
+      * COPIAR TODOS LOS REGISTROS SALVO LOS QUE CUMPLAN EL
+      * CRITERIO DE EXCLUSION INFORMADO
+      *
+           MOVE 'N' TO FIN-ARTICULO
+           OPEN INPUT  A-ARTICULO.
+           OPEN OUTPUT A-ARTICULO-01.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+
+           PERFORM COPIAR-O-EXCLUIR-ARTICULO UNTIL FIN-ARTICULO = 'S'.
+
+           CLOSE A-ARTICULO.
+           CLOSE A-ARTICULO-01.
+
+           DISPLAY 'REGISTROS COPIADOS..: ' CONT-INCLUIDOS.
+           DISPLAY 'REGISTROS EXCLUIDOS.: ' CONT-EXCLUIDOS.
+
+           STOP RUN.
+      *
+      * DECIDE, SEGUN EL CRITERIO DE EXCLUSION ELEGIDO, SI EL
+      * ARTICULO ACTUAL SE EXCLUYE O SE COPIA AL ARCHIVO RESULTADO,
+      * Y AVANZA AL SIGUIENTE REGISTRO
+      *
+       COPIAR-O-EXCLUIR-ARTICULO.
+           PERFORM EVALUAR-EXCLUSION.
+
+           IF EXCLUIR-REGISTRO = 'S'
+              ADD 1 TO CONT-EXCLUIDOS
+           ELSE
+              MOVE R-ARTICULO TO R-ARTICULO01
+              WRITE R-ARTICULO01
+              ADD 1 TO CONT-INCLUIDOS
+           END-IF.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+      *
+      * APLICA AL ARTICULO ACTUAL EL CRITERIO DE EXCLUSION ELEGIDO:
+      * POR TIPO DE ARTICULO, O POR UMBRAL DE EXISTENCIA O PRECIO
+      *
+       EVALUAR-EXCLUSION.
+           MOVE 'N' TO EXCLUIR-REGISTRO.
+
+           IF ENT-MODO-FILTRO = 'U' OR ENT-MODO-FILTRO = 'u'
+              IF ENT-CAMPO-UMBRAL = 'P' OR ENT-CAMPO-UMBRAL = 'p'
+                 IF PRE-ARTI OF R-ARTICULO < ENT-UMBRAL
+                    MOVE 'S' TO EXCLUIR-REGISTRO
+                 END-IF
+              ELSE
+                 IF NUM-ARTI OF R-ARTICULO < ENT-UMBRAL
+                    MOVE 'S' TO EXCLUIR-REGISTRO
+                 END-IF
+              END-IF
+           ELSE
+              IF COD-TPARTI OF R-ARTICULO = ENT-TIPO-EXCLUIR
+                 MOVE 'S' TO EXCLUIR-REGISTRO
+              END-IF
+           END-IF.
