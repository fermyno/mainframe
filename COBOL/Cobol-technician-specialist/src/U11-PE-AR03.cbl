@@ -1,8 +1,9 @@
       *
-      * PROGRAMA QUE LEE EN SECUENCIA EL ARCHIVO RELATIVO DE ARTICULOS
+      * PROGRAMA QUE LEE EN SECUENCIA, O POR SALTO DIRECTO A UN
+      * SLOT, EL ARCHIVO RELATIVO DE ARTICULOS
       *
 
-123456 IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PE-AR03.
        REMARKS. ARCHIVOS/FICHEROS RELATIVOS.
 
@@ -13,63 +14,93 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	  *
-	  * DECLARACION DEL ARCHIVO RELATIVO DE ARTICULOS
-	  *
-            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.REL' 
+      *
+      * DECLARACION DEL ARCHIVO RELATIVO DE ARTICULOS
+      *
+            SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.REL'
                    ORGANIZATION RELATIVE
-                   ACCESS SEQUENTIAL
-				   RELATIVE KEY DIR-RELATIVA.
+                   ACCESS DYNAMIC
+                   RELATIVE KEY DIR-RELATIVA.
 
-	   DATA DIVISION.
+       DATA DIVISION.
        FILE SECTION.
       *
-	  * DESCRIPCION DEL REGISTRO DEL ARCHIVO RELATIVO DE ARTICULOS
-	  *
-       FD A-ARTICULO 
-	      LABEL RECORD IS STANDARD.
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO RELATIVO DE ARTICULOS
+      *
+       FD A-ARTICULO
+          LABEL RECORD IS STANDARD.
        01 R-ARTICULO.
           02 COD-ARTI     PIC 9(4).
           02 NOM-ARTI     PIC X(25).
-		  02 NUM-ARTI     PIC 9(6).
-		  02 PRE-ARTI     PIC 9(4)V9(2).
-		  02 COD-TPARTI   PIC X(3).
+          02 NUM-ARTI     PIC 9(6).
+          02 PRE-ARTI     PIC 9(4)V9(2).
+          02 COD-TPARTI   PIC X(3).
+          02 COD-MONEDA   PIC X(3).
+          02 TIPO-CAMBIO  PIC 9(3)V9(4).
+          02 PRE-ARTI-ME  PIC 9(4)V9(2).
 
        WORKING-STORAGE SECTION.
        77 FIN-ARTICULO    PIC X.
-       77 DIR-RELATIVA      PIC 9(4).
+       77 DIR-RELATIVA    PIC 9(4).
+       77 OPCION          PIC X.
+       77 ENT-SLOT        PIC 9(4).
 
        PROCEDURE DIVISION.
        INICIO-PROGRAMA.
       *
-	  * BLOQUE PRINCIPAL DEL PROGRAMA
-	  *
-           PERFORM LISTAR-ARTICULOS.
-		   STOP RUN.
-	  *
+      * BLOQUE PRINCIPAL DEL PROGRAMA
+      *
+           OPEN INPUT A-ARTICULO.
+
+           DISPLAY SPACE LINE 20 POSITION 1 ERASE EOS.
+           DISPLAY 'ARCHIVO RELATIVO DE ARTICULOS'.
+           DISPLAY '-----------------------------'.
+           DISPLAY '<L>istar todos, <J>ump a un slot concreto:'.
+           ACCEPT OPCION NO BELL.
+
+           IF OPCION = 'J' OR OPCION = 'j'
+              PERFORM IR-A-SLOT
+           ELSE
+              PERFORM LISTAR-ARTICULOS
+           END-IF.
+
+           CLOSE A-ARTICULO.
+
+           DISPLAY '----FIN LISTADO-----'.
+           DISPLAY SPACE.
+
+           STOP RUN.
+      *
       * LEER EN SECUENCIA EL ARCHIVO DE ARTICULOS Y
       * MOSTRALO POR PANTALLA
-      *	  
+      *
        LISTAR-ARTICULOS.
-           DISPLAY SPACE LINE 20 ERASE.
-		   DISPLAY 'ARCHIVO RELATIVO DE ARTICULOS'.
-		   DISPLAY '-----------------------------'.
-		   
-		   OPEN INPUT A-ARTICULO.
-		   
-		   MOVE 'N' TO FIN-ARTICULO.
-		   READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-		   END-READ.
-		   
-		   PERFORM UNTIL FIN-ARTICULO = 'S'
-		      DISPLAY 'DR: ' DIR-RELATIVA ' REG: ' COD-ARTI '-'
-			          NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI '-' COD-TPARTI
-					  
-			  READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
-			  END-READ
-		   END-PERFORM.
-		   
-		   CLOSE A-ARTICULO.
-		   
-		   DISPLAY '----FIN LISTADO-----'.
-		   DISPLAY SPACE.
\ No newline at end of file
+           MOVE 'N' TO FIN-ARTICULO.
+           READ A-ARTICULO NEXT RECORD AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+
+           PERFORM UNTIL FIN-ARTICULO = 'S'
+              DISPLAY 'DR: ' DIR-RELATIVA ' REG: ' COD-ARTI '-'
+                      NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI '-' COD-TPARTI
+
+              READ A-ARTICULO NEXT RECORD
+                 AT END MOVE 'S' TO FIN-ARTICULO
+              END-READ
+           END-PERFORM.
+      *
+      * SALTAR DIRECTAMENTE A UN SLOT (POSICION RELATIVA) DEL
+      * ARCHIVO, SIN RECORRER LOS REGISTROS ANTERIORES
+      *
+       IR-A-SLOT.
+           DISPLAY 'Numero de slot a consultar:'.
+           ACCEPT ENT-SLOT NO BELL.
+           MOVE ENT-SLOT TO DIR-RELATIVA.
+
+           READ A-ARTICULO
+              INVALID
+                    DISPLAY 'ERROR: NO EXISTE REGISTRO EN ESE SLOT'
+              NOT INVALID
+                    DISPLAY 'DR: ' DIR-RELATIVA ' REG: ' COD-ARTI '-'
+                            NOM-ARTI '-' NUM-ARTI '-' PRE-ARTI '-'
+                            COD-TPARTI
+           END-READ.
