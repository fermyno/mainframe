@@ -1,94 +1,207 @@
-      *
-	  * PROGRAMA QUE CREA UN ARCHIVO SECUENCIAL DE
-	  * ARTICULOS VACIO
-	  *
-
-123456 IDENTIFICATION DIVISION
-       PROGRAM-ID. PE-AS02.
-	   REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
-	   
-	   ENVIRONMENT DIVISION
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-		   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-      *
-	  * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS
-	  *
-           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-	  *
-	  * DECLARACION DEL ARCHIVO DE ARTICULOS
-	  *
-	       SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
-		          ORGANIZATION LINE SEQUENTIAL
-				  ACCESS SEQUENTIAL.
-				  
-	   DATA DIVISION.
-	   FILE SECTION.
-	  *
-	  * DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULOS
-	  *
-	   FD  A-TIPOARTI
-	       LABEL RECORD STANDARD.
-	   01  R-ARTICULO.
-	       02 COD-ARTI       PIC 9(4).
-		   02 NOM-ARTI       PIC X(25).
-		   02 NUM-ARTI       PIC 9(6).
-		   02 PRE-ARTI       PIC 9(4)V9(2).
-		   02 COD-TPARTI     PIC X(3).
-		   
-	   WORKING-STORAGE SECTION.
-	   77  MAS-ARTICULOS     PIC X.
-	   
-	   PROCEDURE DIVISION.
-	   INICIO-PROGRAMA.
-	  *
-	  * ANADIR REGISTROS EN EL ARCHIVO TIPO DE ARTICULOS
-	  *
-	       OPEN EXTEND A-TIPOARTI.
-		   
-		   MOVE 'DEP'          TO COD-TPARTI OF R-TIPOARTI
-		   MOVE 'DEPORTES'     TO DES-TPARTI.
-		   WRITE R-TIPOARTI.
-		   
-		   MOVE 'LIB'          TO COD-TPARTI OF R-TIPOARTI
-		   MOVE 'LIBROS'       TO DES-TPARTI.
-		   WRITE R-TIPOARTI.
-		   
-		   CLOSE A-TIPOARTI.
-		   
-	  *
-	  * CREAR ARCHIVO DE ARTICULOS Y ANADIR REGISTROS
-	  *
-	       OPEN OUTPUT A-ARTICULO.
-		   
-		   DISPLAY 'DESEA GRABAR UN REGISTRO DE ARTICULOS (S/N):'.
-		   ACCEPT MAS-ARTICULOS NO BEEP.
-		   
-		   PERFORM UNTIL MAS-ARTICULOS = 'N'
-		   
-		       DISPLAY 'Codigo del articulo........:'
-			   ACCEPT COD-ARTI NO BEEP
-			   DISPLAY 'Nombre del articulo........:'
-			   ACCEPT NOM-ARTI NO BEEP
-			   DISPLAY 'Numero de articulos........:'
-			   ACCEPT NUM-ARTI NO BEEP
-			   DISPLAY 'Precio del articulo........:'
-			   ACCEPT PRE-ARTI NO BEEP
-			   DISPLAY 'Codigo del tipo de articulo:'
-			   ACCEPT COD-TPARTI OF R-ARTICULO NO BEEP
-			   
-			   WRITE R-ARTICULO
-			   
-			   DISPLAY 'DESEA GRABAR MAS REGISTROS DE ARTICULOS (S/N):'
-			   ACCEPT MAS-ARTICULOS NO BEEP
-			   
-		   END-PERFORM.
-		   
-		   CLOSE A-ARTICULO.
-		   
-		   STOP RUN.
\ No newline at end of file
+      *
+      * PROGRAMA QUE CREA UN ARCHIVO SECUENCIAL DE
+      * ARTICULOS VACIO
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-AS02.
+       REMARKS. ARCHIVOS / FICHEROS SECUENCIALES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO TIPO DE ARTICULOS
+      *
+           SELECT A-TIPOARTI ASSIGN TO DISK 'ATPAR.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS TIP-FILESTAT.
+      *
+      * DECLARACION DEL ARCHIVO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS ART-FILESTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE TIPOS DE ARTICULOS
+      *
+       FD  A-TIPOARTI
+           LABEL RECORD STANDARD.
+       01  R-TIPOARTI.
+           02 COD-TPARTI     PIC X(3).
+           02 DES-TPARTI     PIC X(25).
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI       PIC 9(4).
+           02 NOM-ARTI       PIC X(25).
+           02 NUM-ARTI       PIC 9(6).
+           02 PRE-ARTI       PIC 9(4)V9(2).
+           02 COD-TPARTI     PIC X(3).
+           02 COD-MONEDA     PIC X(3).
+           02 TIPO-CAMBIO    PIC 9(3)V9(4).
+           02 PRE-ARTI-ME    PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77  MAS-TIPOS         PIC X.
+       77  MAS-ARTICULOS     PIC X.
+       77  FIN-CARGA         PIC X.
+       77  EXISTE-ART        PIC X.
+       77  CONT-COD          PIC 9(4) COMP VALUE ZERO.
+       77  IDX-DUP           PIC 9(4) COMP.
+       77  ART-FILESTAT      PIC X(2).
+       77  TIP-FILESTAT      PIC X(2).
+       01  TAB-CODIGOS.
+           02 TAB-COD-ARTI   OCCURS 500 TIMES PIC 9(4).
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+           PERFORM ALTA-TIPOS-ARTICULO.
+           PERFORM CARGAR-CODIGOS-EXISTENTES.
+           PERFORM ALTA-ARTICULOS.
+           STOP RUN.
+      *
+      * ANADIR REGISTROS EN EL ARCHIVO TIPO DE ARTICULOS, DE FORMA
+      * INTERACTIVA
+      *
+       ALTA-TIPOS-ARTICULO.
+           OPEN EXTEND A-TIPOARTI.
+           IF TIP-FILESTAT NOT = "00"
+      *
+      * ATPAR.SEC NO EXISTIA TODAVIA (PRIMERA EJECUCION): SE CREA
+      *
+              OPEN OUTPUT A-TIPOARTI
+           END-IF.
+
+           DISPLAY 'DESEA GRABAR UN TIPO DE ARTICULO (S/N):'.
+           ACCEPT MAS-TIPOS NO BELL.
+
+           PERFORM GRABAR-TIPO-ARTICULO
+               UNTIL MAS-TIPOS = 'N' OR MAS-TIPOS = 'n'.
+
+           CLOSE A-TIPOARTI.
+      *
+      * GRABA UN TIPO DE ARTICULO INFORMADO POR PANTALLA
+      *
+       GRABAR-TIPO-ARTICULO.
+           DISPLAY 'Codigo del tipo de articulo:'
+           ACCEPT COD-TPARTI OF R-TIPOARTI NO BELL
+           DISPLAY 'Descripcion del tipo......:'
+           ACCEPT DES-TPARTI NO BELL
+
+           WRITE R-TIPOARTI
+
+           DISPLAY 'DESEA GRABAR OTRO TIPO DE ARTICULO (S/N):'
+           ACCEPT MAS-TIPOS NO BELL.
+      *
+      * CARGA LOS CODIGOS DE ARTICULO YA EXISTENTES EN AARTI.SEC,
+      * PARA PODER RECHAZAR DUPLICADOS AL DAR DE ALTA NUEVOS
+      * ARTICULOS
+      *
+       CARGAR-CODIGOS-EXISTENTES.
+           MOVE ZERO TO CONT-COD.
+           MOVE 'N'  TO FIN-CARGA.
+
+           OPEN INPUT A-ARTICULO.
+           IF ART-FILESTAT NOT = "00"
+      *
+      * PRIMERA VEZ: AARTI.SEC TODAVIA NO EXISTE, ASI QUE NO HAY
+      * CODIGOS QUE CARGAR; SE CREA VACIO PARA QUE ALTA-ARTICULOS
+      * PUEDA ABRIRLO EN MODO EXTEND
+      *
+              CLOSE A-ARTICULO
+              OPEN OUTPUT A-ARTICULO
+              CLOSE A-ARTICULO
+           ELSE
+              READ A-ARTICULO AT END MOVE 'S' TO FIN-CARGA
+              PERFORM ACUMULAR-CODIGO UNTIL FIN-CARGA = 'S'
+              CLOSE A-ARTICULO
+           END-IF.
+      *
+      * ACUMULA UN CODIGO DE ARTICULO LEIDO EN LA TABLA DE CODIGOS
+      *
+       ACUMULAR-CODIGO.
+           ADD 1 TO CONT-COD.
+           MOVE COD-ARTI TO TAB-COD-ARTI(CONT-COD).
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-CARGA.
+      *
+      * CREAR ARCHIVO DE ARTICULOS Y ANADIR REGISTROS
+      *
+       ALTA-ARTICULOS.
+           OPEN EXTEND A-ARTICULO.
+           IF ART-FILESTAT NOT = "00"
+      *
+      * AARTI.SEC NO EXISTIA TODAVIA (PRIMERA EJECUCION): SE CREA
+      *
+              OPEN OUTPUT A-ARTICULO
+           END-IF.
+
+           DISPLAY 'DESEA GRABAR UN REGISTRO DE ARTICULOS (S/N):'.
+           ACCEPT MAS-ARTICULOS NO BELL.
+
+           PERFORM GRABAR-ARTICULO
+               UNTIL MAS-ARTICULOS = 'N' OR MAS-ARTICULOS = 'n'.
+
+           CLOSE A-ARTICULO.
+      *
+      * GRABA UN ARTICULO INFORMADO POR PANTALLA, RECHAZANDO EL
+      * ALTA SI EL CODIGO YA EXISTE EN AARTI.SEC
+      *
+       GRABAR-ARTICULO.
+           DISPLAY 'Codigo del articulo........:'
+           ACCEPT COD-ARTI NO BELL
+
+           PERFORM VERIFICAR-DUPLICADO
+
+           IF EXISTE-ART = 'S'
+              DISPLAY 'ERROR: EL CODIGO YA EXISTE. NO SE GRABA.'
+           ELSE
+              DISPLAY 'Nombre del articulo........:'
+              ACCEPT NOM-ARTI NO BELL
+              DISPLAY 'Numero de articulos........:'
+              ACCEPT NUM-ARTI NO BELL
+              DISPLAY 'Precio del articulo........:'
+              ACCEPT PRE-ARTI NO BELL
+              DISPLAY 'Codigo del tipo de articulo:'
+              ACCEPT COD-TPARTI OF R-ARTICULO NO BELL
+              DISPLAY 'Moneda extranjera (3 car.).:'
+              ACCEPT COD-MONEDA NO BELL
+              DISPLAY 'Tipo de cambio..............:'
+              ACCEPT TIPO-CAMBIO NO BELL
+              COMPUTE PRE-ARTI-ME = PRE-ARTI * TIPO-CAMBIO
+
+              WRITE R-ARTICULO
+              ADD 1 TO CONT-COD
+              MOVE COD-ARTI TO TAB-COD-ARTI(CONT-COD)
+              DISPLAY 'REGISTRO GRABADO.'
+           END-IF
+
+           DISPLAY 'DESEA GRABAR MAS REGISTROS DE ARTICULOS (S/N):'
+           ACCEPT MAS-ARTICULOS NO BELL.
+      *
+      * COMPRUEBA SI EL CODIGO DE ARTICULO INFORMADO YA EXISTE EN
+      * LA TABLA DE CODIGOS CARGADA
+      *
+       VERIFICAR-DUPLICADO.
+           MOVE 'N' TO EXISTE-ART.
+           PERFORM COMPARAR-CODIGO
+               VARYING IDX-DUP FROM 1 BY 1
+               UNTIL IDX-DUP > CONT-COD OR EXISTE-ART = 'S'.
+      *
+      * COMPARA UN CODIGO DE LA TABLA CON EL CODIGO INFORMADO
+      *
+       COMPARAR-CODIGO.
+           IF TAB-COD-ARTI(IDX-DUP) = COD-ARTI
+              MOVE 'S' TO EXISTE-ART.
