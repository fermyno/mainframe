@@ -29,9 +29,14 @@
        77 GUION      PIC X(76) VALUE ALL '-'.
        77 MENSAJE    PIC X(76) VALUE ' MENSAJES:'.
        77 CONTINUA   PIC X.
-       77 FIN        PIC X.
+       77 FIN-ARCHIVO PIC X.
        77 LIN        PIC 99.
        77 RELCOD     PIC 99.
+       77 CONT-PROV  PIC 9(4) VALUE ZERO.
+       77 ENT-MODO-BUSQ PIC X.
+       77 ENT-DESC-BUSQ PIC X(25).
+       77 LEN-DESC-BUSQ PIC 9(2) VALUE ZERO.
+       77 COINCIDE   PIC X.
       *
       *
        01 FF1.
@@ -92,16 +97,28 @@
         PROCESO.
            PERFORM PANTALLA.
            PERFORM PEDIR.
-           MOVE SPACE TO FIN.
-           START FPVIN KEY NOT LESS RELCOD INVALID KEY MOVE 'S' TO FIN.
-           IF FIN = 'S' THEN
-              DISPLAY 'El fichero esta vacio' 
-                          LINE 23 POSITION 15 REVERSE 
+           IF ENT-MODO-BUSQ = 'D' OR ENT-MODO-BUSQ = 'd' THEN
+              PERFORM CONTAR-LONGITUD-DESC
+                 VARYING LEN-DESC-BUSQ FROM 25 BY -1
+                 UNTIL LEN-DESC-BUSQ = 0
+                    OR ENT-DESC-BUSQ(LEN-DESC-BUSQ:1) NOT = SPACE
+              MOVE 1 TO RELCOD.
+           MOVE SPACE TO FIN-ARCHIVO.
+           START FPVIN KEY NOT LESS RELCOD
+              INVALID KEY MOVE 'S' TO FIN-ARCHIVO.
+           IF FIN-ARCHIVO = 'S' THEN
+              DISPLAY 'El fichero esta vacio'
+                          LINE 23 POSITION 15 REVERSE
               ACCEPT CONTINUA LINE 23 POSITION 79
            ELSE
-              READ  FPVIN NEXT RECORD AT END MOVE 'S' TO FIN.
+              READ  FPVIN NEXT RECORD AT END MOVE 'S' TO FIN-ARCHIVO.
       *
-           PERFORM MOSTRAR UNTIL FIN = 'S'.
+           PERFORM MOSTRAR UNTIL FIN-ARCHIVO = 'S'.
+      *
+           DISPLAY 'Total provincias encontradas:'
+                          LINE 23 POSITION 15 REVERSE.
+           DISPLAY CONT-PROV LINE 23 POSITION 46 REVERSE.
+           ACCEPT CONTINUA LINE 23 POSITION 79.
       *
       * ************************************************
       * Instrucciones antes de finalizar el programa
@@ -112,57 +129,94 @@
       * ************************************************
       * Mostrar Cabecera de pantalla
       * ************************************************
-       PANTALLA.  
-           DISPLAY SPACES ERASE.
-           DISPLAY 'Empresa distribuidora, S.A.' 
-                                  LINE  1 POSITION 2 HIGH.
-           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGH.
-           DISPLAY 'Fecha:'       NO ADVANCING LINE  1 POSITION 63 HIGH. 
-           DISPLAY FF2.
-           DISPLAY 'Hora.:'       NO ADVANCING LINE  2 POSITION 63 HIGH. 
-           DISPLAY HR2.
-           DISPLAY ' LISTADO DE PROVINCIAS '     
-                                  LINE  3 POSITION 30 REVERSE HIGH.
-      *
-           DISPLAY 'Codigo...:'   LINE  5 POSITION  3 HIGH.
-      *
-           DISPLAY 'Codigo'       LINE  8 POSITION  3 HIGH.
-           DISPLAY 'Descripcion'  LINE  8 POSITION 10 HIGH.
-      *
-           DISPLAY GUION          LINE  9 POSITION 3 HIGH.
-           DISPLAY GUION          LINE 22 POSITION 3 HIGH.
+       PANTALLA.
+           DISPLAY SPACES LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY 'Empresa distribuidora, S.A.'
+                                  LINE  1 POSITION 2 HIGHLIGHT.
+           DISPLAY 'Grupo D&S'    LINE  2 POSITION 2 HIGHLIGHT.
+           DISPLAY 'Fecha:'       LINE  1 POSITION 63 HIGHLIGHT.
+           DISPLAY FF2            LINE  1 POSITION 69.
+           DISPLAY 'Hora.:'       LINE  2 POSITION 63 HIGHLIGHT.
+           DISPLAY HR2            LINE  2 POSITION 69.
+           DISPLAY ' LISTADO DE PROVINCIAS '
+                                  LINE  3 POSITION 30 REVERSE HIGHLIGHT.
+      *
+           DISPLAY 'Buscar por (C)odigo o (D)escripcion:'
+                                  LINE  5 POSITION  3 HIGHLIGHT.
+           DISPLAY 'Codigo...:'   LINE  6 POSITION  3 HIGHLIGHT.
+           DISPLAY 'Descripcion:' LINE  7 POSITION  3 HIGHLIGHT.
+      *
+           DISPLAY 'Codigo'       LINE  8 POSITION  3 HIGHLIGHT.
+           DISPLAY 'Descripcion'  LINE  8 POSITION 10 HIGHLIGHT.
+      *
+           DISPLAY GUION          LINE  9 POSITION 3 HIGHLIGHT.
+           DISPLAY GUION          LINE 22 POSITION 3 HIGHLIGHT.
            DISPLAY MENSAJE        LINE 23 POSITION 3 REVERSE.
       *
       *
       * *************************************************************************
-      * Pide el código a partir del cual se muestra la informacion en pantalla
+      * Pide el codigo o la descripcion a partir de la cual se muestra la
+      * informacion en pantalla
       * *************************************************************************
        PEDIR.
-           ACCEPT  RELCOD LINE 5  POSITION 14 NO BEEP.
+           ACCEPT ENT-MODO-BUSQ LINE 5 POSITION 41 NO BELL.
+           IF ENT-MODO-BUSQ = 'D' OR ENT-MODO-BUSQ = 'd' THEN
+              ACCEPT ENT-DESC-BUSQ LINE 7 POSITION 16 NO BELL
+            ELSE
+              ACCEPT RELCOD LINE 6 POSITION 14 NO BELL.
+      *
+      * ************************************************
+      * Cuenta la longitud util (sin blancos finales) del texto de
+      * busqueda por descripcion
+      * ************************************************
+       CONTAR-LONGITUD-DESC.
+           CONTINUE.
       *
       * ************************************************
       * Muestra la información en pantalla
       * ************************************************
        MOSTRAR.
       *
-      * Si se ha alcanzado el límite de líneas en pantalla, mostrar mensaje y borrar pantalla
-           ADD 1 TO LIN.
-           IF LIN > 20 THEN 
-              DISPLAY 'Pulse una tecla para continuar' 
-                          LINE 23 POSITION 15 REVERSE 
-              ACCEPT CONTINUA LINE 23 POSITION 79
-              DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
-              MOVE 10 TO LIN
-              PERFORM BORRAR-PANTALLA 12 TIMES
-              MOVE 10 TO LIN.
-      *
-      * Mostrar información
-           DISPLAY PVICOD   LINE LIN POSITION  5.
-           DISPLAY PVIDES   LINE LIN POSITION 10.
-
+      * Comprueba si el registro cumple el criterio de busqueda.
+           PERFORM EVALUAR-COINCIDENCIA.
+           IF COINCIDE = 'S' THEN
+      * Si se ha alcanzado el limite de lineas, mostrar mensaje y
+      * borrar pantalla.
+              ADD 1 TO LIN
+              IF LIN > 20 THEN
+                 DISPLAY 'Pulse una tecla para continuar'
+                             LINE 23 POSITION 15 REVERSE
+                 ACCEPT CONTINUA LINE 23 POSITION 79
+                 DISPLAY MENSAJE LINE 23 POSITION  3 REVERSE
+                 MOVE 10 TO LIN
+                 PERFORM BORRAR-PANTALLA 12 TIMES
+                 MOVE 10 TO LIN
+              END-IF
+      * Mostrar información.
+              DISPLAY PVICOD   LINE LIN POSITION  5
+              DISPLAY PVIDES   LINE LIN POSITION 10
+              ADD 1 TO CONT-PROV.
       *
       * Lee siguiente registro.
-           READ  FPVIN NEXT RECORD AT END MOVE 'S' TO FIN.
+           READ  FPVIN NEXT RECORD AT END MOVE 'S' TO FIN-ARCHIVO.
+      *
+      * ************************************************
+      * Decide si el registro leido coincide con el criterio de
+      * busqueda informado (por codigo: todos a partir de RELCOD;
+      * por descripcion: los que empiezan por el texto informado)
+      * ************************************************
+       EVALUAR-COINCIDENCIA.
+           IF ENT-MODO-BUSQ NOT = 'D' AND ENT-MODO-BUSQ NOT = 'd' THEN
+              MOVE 'S' TO COINCIDE
+            ELSE
+              IF LEN-DESC-BUSQ = 0 THEN
+                 MOVE 'S' TO COINCIDE
+               ELSE
+                 IF PVIDES(1:LEN-DESC-BUSQ) =
+                    ENT-DESC-BUSQ(1:LEN-DESC-BUSQ) THEN
+                    MOVE 'S' TO COINCIDE
+                  ELSE
+                    MOVE 'N' TO COINCIDE.
       *
       * ************************************************
       * Borra la información de la pantalla
