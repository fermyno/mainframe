@@ -0,0 +1,129 @@
+      *
+      * ESTE PROGRAMA LEE LA INFORMACION DEL
+      * ARCHIVO SECUENCIAL DE ARTICULOS Y CALCULA EL VALOR
+      * DE INVENTARIO DE CADA ARTICULO (EXISTENCIA POR PRECIO),
+      * CON SUBTOTALES POR TIPO DE ARTICULO Y UN TOTAL GENERAL
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PE-INF01.
+       REMARKS. INFORMES SOBRE EL ARCHIVO DE ARTICULOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * DECLARACION DEL ARCHIVO DE ARTICULOS
+      *
+           SELECT A-ARTICULO ASSIGN TO DISK 'AARTI.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * DESCRIPCION DEL REGISTRO DE ARTICULOS
+      *
+       FD  A-ARTICULO
+           LABEL RECORD STANDARD.
+       01  R-ARTICULO.
+           02 COD-ARTI       PIC 9(4).
+           02 NOM-ARTI       PIC X(25).
+           02 NUM-ARTI       PIC 9(6).
+           02 PRE-ARTI       PIC 9(4)V9(2).
+           02 COD-TPARTI     PIC X(3).
+           02 COD-MONEDA     PIC X(3).
+           02 TIPO-CAMBIO    PIC 9(3)V9(4).
+           02 PRE-ARTI-ME    PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+       77  FIN-ARTICULO      PIC X.
+       77  VALOR-ARTI        PIC 9(8)V9(2).
+       77  TOTAL-GENERAL     PIC 9(10)V9(2) VALUE ZERO.
+       77  CONT-TIPOS        PIC 9(3) COMP VALUE ZERO.
+       77  IDX-TIPO          PIC 9(3) COMP.
+       77  ENCONTRADO-TIPO   PIC X.
+       01  TAB-TIPOS.
+           02 TAB-TIPO-OCU OCCURS 50 TIMES.
+              03 TAB-TIPO-COD     PIC X(3).
+              03 TAB-TIPO-VALOR   PIC 9(10)V9(2).
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+      *
+      * RECORRER EL ARCHIVO DE ARTICULOS CALCULANDO EL VALOR DE
+      * INVENTARIO DE CADA UNO Y ACUMULANDO SUBTOTALES POR TIPO
+      *
+           OPEN INPUT A-ARTICULO.
+
+           DISPLAY 'INFORME DE VALORACION DE INVENTARIO'.
+           DISPLAY '------------------------------------'.
+           DISPLAY '  CODIGO  NOMBRE             EXISTENCIA     VALOR'.
+
+           MOVE 'N' TO FIN-ARTICULO.
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+
+           PERFORM PROCESAR-ARTICULO UNTIL FIN-ARTICULO = 'S'.
+
+           CLOSE A-ARTICULO.
+
+           DISPLAY ' '.
+           DISPLAY 'SUBTOTALES POR TIPO DE ARTICULO'.
+           DISPLAY '--------------------------------'.
+           PERFORM MOSTRAR-SUBTOTAL-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS.
+
+           DISPLAY ' '.
+           DISPLAY 'VALOR TOTAL DEL INVENTARIO......: ' TOTAL-GENERAL.
+
+           STOP RUN.
+      *
+      * CALCULA EL VALOR DE UN ARTICULO, LO MUESTRA, LO ACUMULA AL
+      * TOTAL GENERAL Y AL SUBTOTAL DE SU TIPO, Y AVANZA AL SIGUIENTE
+      *
+       PROCESAR-ARTICULO.
+           COMPUTE VALOR-ARTI = NUM-ARTI * PRE-ARTI.
+
+           DISPLAY '  ' COD-ARTI '  ' NOM-ARTI '  ' NUM-ARTI '  '
+                   VALOR-ARTI.
+
+           ADD VALOR-ARTI TO TOTAL-GENERAL.
+           PERFORM ACUMULAR-SUBTOTAL-TIPO.
+
+           READ A-ARTICULO AT END MOVE 'S' TO FIN-ARTICULO
+           END-READ.
+      *
+      * BUSCA EL TIPO DE ARTICULO ACTUAL EN LA TABLA DE SUBTOTALES;
+      * SI NO EXISTE TODAVIA, LO DA DE ALTA CON VALOR INICIAL
+      *
+       ACUMULAR-SUBTOTAL-TIPO.
+           MOVE 'N' TO ENCONTRADO-TIPO.
+           PERFORM COMPARAR-TIPO
+              VARYING IDX-TIPO FROM 1 BY 1
+              UNTIL IDX-TIPO > CONT-TIPOS OR ENCONTRADO-TIPO = 'S'.
+
+           IF ENCONTRADO-TIPO = 'N'
+              ADD 1 TO CONT-TIPOS
+              MOVE COD-TPARTI TO TAB-TIPO-COD (CONT-TIPOS)
+              MOVE VALOR-ARTI TO TAB-TIPO-VALOR (CONT-TIPOS)
+           END-IF.
+      *
+      * COMPARA UNA POSICION DE LA TABLA DE TIPOS CON EL TIPO ACTUAL
+      *
+       COMPARAR-TIPO.
+           IF TAB-TIPO-COD (IDX-TIPO) = COD-TPARTI
+              ADD VALOR-ARTI TO TAB-TIPO-VALOR (IDX-TIPO)
+              MOVE 'S' TO ENCONTRADO-TIPO
+           END-IF.
+      *
+      * MUESTRA EL SUBTOTAL DE UNA POSICION DE LA TABLA DE TIPOS
+      *
+       MOSTRAR-SUBTOTAL-TIPO.
+           DISPLAY '  TIPO ' TAB-TIPO-COD (IDX-TIPO) ' .......: '
+                   TAB-TIPO-VALOR (IDX-TIPO).
