@@ -0,0 +1,85 @@
+//CIERRE   JOB (CONTB),'CIERRE NOCTURNO CLIENTES',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* ------------------------------------------------------------
+//* CIERRE NOCTURNO DEL SISTEMA DE CLIENTES
+//*
+//* ENCADENA, EN ESTE ORDEN FIJO, LOS TRES PASOS DEL CIERRE:
+//*
+//*   PASO010  G-A-MAES   GENERA (O VERIFICA) LOS ARCHIVOS
+//*                       MAESTROS Y DE MOVIMIENTOS. SOBRE UN
+//*                       ARCHIVO YA EXISTENTE, EL SYSIN RESPONDE
+//*                       "N" PARA NO REGENERARLO.
+//*   PASO020  ACT-CLI    CONTABILIZA LOS MOVIMIENTOS DE
+//*                       SUCURSAL.DAT CONTRA CLIENTES.DAT
+//*                       (OPCION 1, ACTUALIZAR FICHEROS).
+//*   PASO030  ACT-CLI    EMITE EL LISTADO GENERAL DE CLIENTES
+//*                       (OPCION 3, EMITIR INFORMES).
+//*
+//* CADA PASO SOLO SE EJECUTA SI TODOS LOS ANTERIORES TERMINARON
+//* CON CODIGO DE RETORNO CERO (COND=(0,NE,PASOnnn) LO COMPRUEBA);
+//* SI UN PASO FALLA, LA CADENA SE DETIENE AHI.
+//*
+//* ACT-CLI ES UN PROGRAMA DE MENU POR PANTALLA, ASI QUE SUS PASOS
+//* LE PASAN POR SYSIN LAS MISMAS TECLAS QUE TECLEARIA EL OPERADOR
+//* PARA ELEGIR LA OPCION, CONFIRMAR Y VOLVER A SALIR.
+//*
+//* LOS SELECT DE CADA PROGRAMA ASIGNAN SUS ARCHIVOS A UN NOMBRE
+//* DE FICHERO FIJO (CLIENTES.DAT, SUCURSAL.DAT, ETC.), NO A UN
+//* DDNAME, ASI QUE LOS DD DE ESTE JCL SON SOLO DOCUMENTALES: DEJAN
+//* CONSTANCIA DE QUE DATASET DE PRODUCCION LE CORRESPONDE A CADA
+//* FICHERO, PERO EL PASO LEE Y ESCRIBE SOBRE EL FICHERO DE NOMBRE
+//* FIJO QUE HAYA EN EL DIRECTORIO DE TRABAJO DEL PASO, NO SOBRE EL
+//* DSN AQUI INDICADO.
+//* ------------------------------------------------------------
+//*
+//PASO010  EXEC PGM=G-A-MAES
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CLIENTES DD   DSN=PROD.CLIENTES.DAT,DISP=SHR
+//SUCURSAL DD   DSN=PROD.SUCURSAL.DAT,DISP=SHR
+//PROVINCI DD   DSN=PROD.PROVINCIAS.DAT,DISP=SHR
+//SYSIN    DD   *
+N
+N
+N
+/*
+//*
+//PASO020  EXEC PGM=ACT-CLI,COND=(0,NE,PASO010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CLIENTES DD   DSN=PROD.CLIENTES.DAT,DISP=SHR
+//SUCURSAL DD   DSN=PROD.SUCURSAL.DAT,DISP=SHR
+//PROVINCI DD   DSN=PROD.PROVINCIAS.DAT,DISP=SHR
+//RECHAZOS DD   DSN=PROD.RECHAZOS.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//CHECKPT  DD   DSN=PROD.CHECKPT.DAT,DISP=SHR
+//AUDITCLI DD   DSN=PROD.AUDITCLI.DAT,DISP=SHR
+//*
+//* ESTE PASO SE AUTENTICA ANTE ACT-CLI COMO EL OPERADOR FERMIN
+//* (TABLA DE OPERADORES AUTORIZADOS), YA QUE LA OPCION 1 EXIGE
+//* IDENTIFICACION ANTES DE CONTABILIZAR LOS MOVIMIENTOS.
+//*
+//SYSIN    DD   *
+1
+FERMIN
+CLAVE001
+S
+
+9
+S
+/*
+//*
+//PASO030  EXEC PGM=ACT-CLI,COND=((0,NE,PASO010),(0,NE,PASO020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//CLIENTES DD   DSN=PROD.CLIENTES.DAT,DISP=SHR
+//PROVINCI DD   DSN=PROD.PROVINCIAS.DAT,DISP=SHR
+//AUDITCLI DD   DSN=PROD.AUDITCLI.DAT,DISP=SHR
+//SYSIN    DD   *
+3
+1
+
+9
+S
+/*
