@@ -26,8 +26,9 @@
       *
            SELECT A-CLIENT ASSIGN TO DISK 'CLIENTES.DAT'
                   ORGANIZATION INDEXED
-                  ACCESS RANDOM
-                  RECORD KEY CODCLI.
+                  ACCESS DYNAMIC
+                  RECORD KEY CODCLI
+                  ALTERNATE RECORD KEY NOMCLI WITH DUPLICATES.
 
       *
       * DECLARACION DEL ARCHIVO DE MOVIMIENTOS
@@ -44,6 +45,51 @@
                   ACCESS RANDOM
                   RELATIVE KEY DIR-RELATIVA.
 
+      *
+      * DECLARACION DE LA COPIA DE RESPALDO DEL MAESTRO DE CLIENTES
+      *
+           SELECT A-CLIENT-BAK ASSIGN TO DISK 'CLIENTES.BAK'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+      *
+      * DECLARACION DEL ARCHIVO DE MOVIMIENTOS RECHAZADOS
+      *
+           SELECT A-RECHAZOS ASSIGN TO DISK 'RECHAZOS.DAT'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+      *
+      * DECLARACION DEL FICHERO DE PUNTO DE REARRANQUE DE LA
+      * ACTUALIZACION DE SUCURSAL.DAT
+      *
+           SELECT A-CHECKPT ASSIGN TO DISK 'CHECKPT.DAT'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS CHK-FILESTAT.
+
+      *
+      * DECLARACION DEL LISTADO IMPRESO DE CLIENTES POR NOMBRE
+      *
+           SELECT A-LISTADO ASSIGN TO DISK 'LISTNOM.LST'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+      *
+      * DECLARACION DEL FICHERO DE AUDITORIA DE ALTAS, BAJAS Y
+      * MODIFICACIONES DE CLIENTES
+      *
+           SELECT A-AUDITORIA ASSIGN TO DISK 'AUDITCLI.DAT'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+      *
+      * DECLARACION DEL FICHERO DE EXPORTACION DE CLIENTES EN CSV
+      *
+           SELECT A-CSV ASSIGN TO DISK 'CLIENTES.CSV'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
 
 
       * ****************************************************************
@@ -58,30 +104,105 @@
       * MAESTRO DE CLIENTES
       *
        FD A-CLIENT LABEL RECORD STANDARD.
-       01 CODCLI         PIC X(5).
-       01 NOMCLI         PIC X(25).
-       01 DIRCLI         PIC X(25).
-       01 POBCLI         PIC X(25).
-       01 POSCLI         PIC 9(5).
-       01 ALTCLI         PIC X(8).
-       01 IMPCLI         PIC 9(6)V9(2).
+       01 REGCLI.
+          02 CODCLI         PIC X(5).
+          02 NOMCLI         PIC X(25).
+          02 DIRCLI         PIC X(25).
+          02 POBCLI         PIC X(25).
+          02 POSCLI         PIC 9(5).
+          02 ALTCLI         PIC X(8).
+          02 IMPCLI         PIC 9(6)V9(2).
+          02 MONCLI         PIC X(3).
+          02 CAMCLI         PIC 9(3)V9(4).
+          02 IMECLI         PIC 9(6)V9(2).
 
       *
       * DESCRIPCION DEL REGISTRO DEL ARCHIVO SEQUENCIAL DE MOVIMIENTOS
+      * EL CAMPO TIPMOV ES LA TABLA DE CODIGOS DE MOVIMIENTO:
+      *    C = CARGO (AUMENTA EL SALDO DEL CLIENTE)
+      *    A = ABONO (DISMINUYE EL SALDO DEL CLIENTE)
       *
        FD A-SUCURS LABEL RECORD STANDARD.
-       01 TIPMOV         PIC X(1).
-       01 CLIMOV         PIC X(5).
-       01 NOMMOV         PIC X(25).
-       01 IMPMOV         PIC 9(5)V9(2).
+       01 REGMOV.
+          02 TIPMOV         PIC X(1).
+             88 MOV-CARGO   VALUE "C".
+             88 MOV-ABONO   VALUE "A".
+          02 CLIMOV         PIC X(5).
+          02 NOMMOV         PIC X(25).
+          02 IMPMOV         PIC 9(5)V9(2).
 
       *
       * DESCRIPCION DEL REGISTRO DEL ARCHIVO RELATIVO DE PROVINCIAS
       *
 
        FD A-PROVIN LABEL RECORD STANDARD.
-       01 CODPRO         PIC 9(2).
-       01 DESPRO         PIC X(25).
+       01 REGPRO.
+          02 CODPRO         PIC 9(2).
+          02 DESPRO         PIC X(25).
+
+      *
+      * DESCRIPCION DE LA COPIA DE RESPALDO DEL MAESTRO DE CLIENTES
+      *
+       FD A-CLIENT-BAK LABEL RECORD STANDARD.
+       01 REGCLI-BAK.
+          02 CODCLI-BAK     PIC X(5).
+          02 NOMCLI-BAK     PIC X(25).
+          02 DIRCLI-BAK     PIC X(25).
+          02 POBCLI-BAK     PIC X(25).
+          02 POSCLI-BAK     PIC 9(5).
+          02 ALTCLI-BAK     PIC X(8).
+          02 IMPCLI-BAK     PIC 9(6)V9(2).
+          02 MONCLI-BAK     PIC X(3).
+          02 CAMCLI-BAK     PIC 9(3)V9(4).
+          02 IMECLI-BAK     PIC 9(6)V9(2).
+
+      *
+      * DESCRIPCION DEL REGISTRO DE MOVIMIENTOS RECHAZADOS
+      *
+       FD A-RECHAZOS LABEL RECORD STANDARD.
+       01 REGRECHAZO.
+          02 TIPMOV-RECH      PIC X(1).
+          02 CLIMOV-RECH      PIC X(5).
+          02 NOMMOV-RECH      PIC X(25).
+          02 IMPMOV-RECH      PIC 9(5)V9(2).
+          02 MOTIVO-RECH      PIC X(25).
+
+      *
+      * DESCRIPCION DEL REGISTRO DE PUNTO DE REARRANQUE
+      *
+       FD A-CHECKPT LABEL RECORD STANDARD.
+       01 REGCHK.
+          02 CHK-PROCESADOS   PIC 9(6).
+
+      *
+      * DESCRIPCION DE LA LINEA DEL LISTADO IMPRESO DE CLIENTES
+      *
+       FD A-LISTADO LABEL RECORD STANDARD.
+       01 LINEA-LISTADO      PIC X(80).
+
+      *
+      * DESCRIPCION DEL REGISTRO DE AUDITORIA. AUD-TIPO-REG ES LA
+      * TABLA DE CODIGOS DE OPERACION:
+      *    A = ALTA, B = BAJA, M = MODIFICACION
+      *
+       FD A-AUDITORIA LABEL RECORD STANDARD.
+       01 REGAUDIT.
+          02 AUD-FECHA          PIC X(8).
+          02 AUD-TIPO-REG       PIC X(1).
+             88 AUD-ALTA        VALUE "A".
+             88 AUD-BAJA        VALUE "B".
+             88 AUD-MODIF       VALUE "M".
+          02 AUD-CODCLI         PIC X(5).
+          02 AUD-NOMCLI         PIC X(25).
+          02 AUD-IMPCLI-ANTES   PIC 9(6)V9(2).
+          02 AUD-IMPCLI-DESPUES PIC 9(6)V9(2).
+          02 AUD-OPERADOR       PIC X(8).
+
+      *
+      * DESCRIPCION DE LA LINEA DEL FICHERO DE EXPORTACION CSV
+      *
+       FD A-CSV LABEL RECORD STANDARD.
+       01 LINEA-CSV           PIC X(120).
 
 
       * VARIABLES
@@ -100,10 +221,72 @@
        77 ENT-DIR           PIC X(25).
        77 ENT-POB           PIC X(25).
        77 ENT-CODPOS        PIC 9(5).
+       77 ENT-MONEDA         PIC X(3).
+       77 ENT-CAMBIO         PIC 9(3)V9(4).
        77 LINEA             PIC X(80).
        77 MSG-OPCION        PIC X(22) VALUE "   INFORME SU OPCION: ".
-       77 MSG-ERROR-EX      PIC X(32) 
+       77 MSG-ERROR-EX      PIC X(32)
                             VALUE "   ERROR: EL REGISTRO YA EXISTE!".
+       77 MSG-ERROR-NOEX    PIC X(32)
+                            VALUE "   ERROR: EL REGISTRO NO EXISTE!".
+       77 MSG-ERROR-VAL     PIC X(40)
+                      VALUE "ERROR: CODIGO Y NOMBRE SON OBLIGATORIOS.".
+       77 ENT-CONFIRMA      PIC X(1).
+       77 ENT-IMP           PIC 9(6)V9(2).
+       77 ENT-MODO-BUSQ     PIC X(1).
+       77 FIN-CLIENTE       PIC X(1).
+       77 EXISTE-PROV       PIC X(1).
+       77 MSG-AVISO-PROV    PIC X(41)
+          VALUE "AVISO: PROVINCIA NO REGISTRADA EN MAESTRO".
+       77 COD-PROV-CHK      PIC 9(2).
+       77 FIN-MOVIMIENTO    PIC X(1).
+       77 ENT-CONFIRMA-ACT  PIC X(1).
+       77 CONT-LEIDOS       PIC 9(6) COMP VALUE ZERO.
+       77 CONT-CARGOS       PIC 9(6) COMP VALUE ZERO.
+       77 CONT-ABONOS       PIC 9(6) COMP VALUE ZERO.
+       77 CONT-RECHAZADOS   PIC 9(6) COMP VALUE ZERO.
+       77 CONT-APLICADOS    PIC 9(6) COMP VALUE ZERO.
+       77 TOTAL-CARGOS      PIC 9(7)V9(2) VALUE ZERO.
+       77 TOTAL-ABONOS      PIC 9(7)V9(2) VALUE ZERO.
+       77 TOTAL-APLICADO    PIC S9(7)V9(2) VALUE ZERO.
+       77 TOTAL-NETO-IMPCLI PIC S9(7)V9(2) VALUE ZERO.
+       77 TOTAL-RECHAZADO   PIC S9(7)V9(2) VALUE ZERO.
+       77 TOTAL-NETO-ESPER  PIC S9(7)V9(2) VALUE ZERO.
+       77 CHK-PREVIOS       PIC 9(6) COMP VALUE ZERO.
+       77 CHK-SALTADOS      PIC 9(6) COMP VALUE ZERO.
+       77 CHK-FILESTAT      PIC X(2).
+       77 ENT-MENU-INF      PIC X(1).
+       77 CONT-CLIENTES     PIC 9(5) COMP VALUE ZERO.
+       77 TOTAL-IMPCLI      PIC 9(8)V9(2) VALUE ZERO.
+       77 COD-PROV-RES      PIC 9(2).
+       77 IDX-PROV          PIC 9(3) COMP.
+       77 DESPRO-RES        PIC X(25).
+       77 ENT-MENU-PROV     PIC X(1).
+       77 ENT-CODPRO        PIC 9(2).
+       77 ENT-DESPRO        PIC X(25).
+       77 AUD-TIPO          PIC X(1).
+       77 AUD-IMPCLI-PREVIO PIC 9(6)V9(2).
+       01 TAB-PROVINCIAS.
+          02 TAB-PROV-CONT  OCCURS 100 TIMES PIC 9(4) COMP.
+       77 ENT-OPERADOR      PIC X(8).
+       77 ENT-CLAVE         PIC X(8).
+       77 OPERADOR-ACTUAL   PIC X(8) VALUE SPACES.
+       77 OPERADOR-LOGUEADO PIC X(1) VALUE "N".
+       77 OPERADOR-VALIDO   PIC X(1).
+       77 IDX-OPER          PIC 9(2) COMP.
+
+      *
+      * TABLA DE OPERADORES AUTORIZADOS A ENTRAR EN ACTUALIZAR
+      * FICHEROS O MANTENIMIENTO DE FICHEROS (IDENTIFICADOR/CLAVE)
+      *
+       01 TAB-OPERADORES-INIC.
+          02 FILLER          PIC X(16) VALUE "FERMIN  CLAVE001".
+          02 FILLER          PIC X(16) VALUE "SUPERVI1CLAVE002".
+          02 FILLER          PIC X(16) VALUE "OPERAD01CLAVE003".
+       01 TAB-OPERADORES REDEFINES TAB-OPERADORES-INIC.
+          02 TAB-OPER OCCURS 3 TIMES.
+             03 TAB-OPER-ID    PIC X(8).
+             03 TAB-OPER-PASS  PIC X(8).
 
 
 
@@ -119,8 +302,11 @@
       * EJECUCION DEL SISTEMA
       *
 
-           MOVE SPACES TO LINEA.           
-           ACCEPT FECHA FROM DATE.
+           MOVE SPACES TO LINEA.
+           ACCEPT FECHA FROM DATE YYYYMMDD.
+           OPEN I-O A-CLIENT.
+           OPEN I-O A-PROVIN.
+           OPEN EXTEND A-AUDITORIA.
            PERFORM LIMPIAR-PANTALLA.
            PERFORM MENU-INICIO.
        
@@ -132,9 +318,11 @@
        MENU-HEADER SECTION.
            PERFORM LIMPIAR-PANTALLA.
            PERFORM LINEA-EN-BLANCO.
-           DISPLAY "   SISTEMA DE ACTUALIZACION DE CLIENTES      " HIGH.
+           DISPLAY "   SISTEMA DE ACTUALIZACION DE CLIENTES      "
+                   HIGHLIGHT.
            PERFORM LINEA-EN-BLANCO.
-           DISPLAY "   FERMIN GUTIERREZ - SEAS - TRABAJO COBOL   " HIGH.
+           DISPLAY "   FERMIN GUTIERREZ - SEAS - TRABAJO COBOL   "
+                   HIGHLIGHT.
            PERFORM LINEA-EN-BLANCO 5 TIMES.
 
 
@@ -153,19 +341,29 @@
            PERFORM LINEA-EN-BLANCO.
            DISPLAY "   9 - SALIR DEL SISTEMA".
            PERFORM LINEA-EN-BLANCO 5 TIMES.
-           DISPLAY MSG-OPCION NO ADVANCING REVERSE HIGH.
+           DISPLAY MSG-OPCION REVERSE HIGHLIGHT.
 
-           ACCEPT ENT-MENU-PRINC NO BEEP.
+           ACCEPT ENT-MENU-PRINC NO BELL.
 
            IF ENT-MENU-PRINC = "9"
               PERFORM MENU-SALIR
            END-IF.
 
            IF ENT-MENU-PRINC = "1"
-              PERFORM MENU-ACTUALIZAR
+              PERFORM GARANTIZAR-LOGIN
+              IF OPERADOR-LOGUEADO = "S"
+                 PERFORM MENU-ACTUALIZAR
+              ELSE
+                 PERFORM MENU-INICIO
+              END-IF
            ELSE
               IF ENT-MENU-PRINC = "2"
-                 PERFORM MENU-MANTENER
+                 PERFORM GARANTIZAR-LOGIN
+                 IF OPERADOR-LOGUEADO = "S"
+                    PERFORM MENU-MANTENER
+                 ELSE
+                    PERFORM MENU-INICIO
+                 END-IF
               ELSE
                  IF ENT-MENU-PRINC = "3"
                     PERFORM MENU-INFORME
@@ -184,12 +382,269 @@
        MENU-ACTUALIZAR SECTION.
            PERFORM MENU-HEADER.
            DISPLAY "   > ACTUALIZAR FICHEROS >".
-           PERFORM LINEA-EN-BLANCO 14 TIMES.
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+
+           PERFORM RESPALDAR-CLIENTES.
+           PERFORM CONTROL-TOTALES-SUCURSAL.
+
+           DISPLAY "   CONFIRMA LA ACTUALIZACION DE SUCURSAL.DAT (S/N):"
+                   LINE 19 POSITION 4 REVERSE HIGHLIGHT.
+           ACCEPT ENT-CONFIRMA-ACT LINE 19 POSITION 57 REVERSE NO BELL.
+
+           IF ENT-CONFIRMA-ACT = "S" OR ENT-CONFIRMA-ACT = "s"
+              PERFORM PROCESAR-MOVIMIENTOS
+              PERFORM CUADRAR-ACTUALIZACION
+           ELSE
+              DISPLAY "   ACTUALIZACION CANCELADA." LINE 21 POSITION 4
+                      REVERSE
+           END-IF.
+
+           PERFORM LINEA-EN-BLANCO.
            DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
-           ACCEPT ENTRADA NO BEEP.
+           ACCEPT ENTRADA NO BELL.
            PERFORM MENU-INICIO.
 
 
+      * PROCEDURE PARA RESPALDAR EL MAESTRO DE CLIENTES ANTES DE
+      * EJECUTAR LA ACTUALIZACION DE SUCURSAL.DAT
+      * ****************************************************************
+
+       RESPALDAR-CLIENTES SECTION.
+           CLOSE A-CLIENT.
+           OPEN INPUT A-CLIENT.
+           OPEN OUTPUT A-CLIENT-BAK.
+           MOVE "N" TO FIN-CLIENTE.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           PERFORM COPIAR-CLIENTE-A-RESPALDO UNTIL FIN-CLIENTE = "S".
+           CLOSE A-CLIENT-BAK.
+           CLOSE A-CLIENT.
+           OPEN I-O A-CLIENT.
+
+
+      * COPIA UN REGISTRO DE CLIENTES AL FICHERO DE RESPALDO
+      * ****************************************************************
+
+       COPIAR-CLIENTE-A-RESPALDO.
+           MOVE REGCLI TO REGCLI-BAK.
+           WRITE REGCLI-BAK.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+
+
+      * PROCEDURE PARA EMITIR EL INFORME DE TOTALES DE CONTROL DE
+      * SUCURSAL.DAT ANTES DE APLICAR LA ACTUALIZACION
+      * ****************************************************************
+
+       CONTROL-TOTALES-SUCURSAL SECTION.
+           MOVE ZERO TO CONT-LEIDOS CONT-CARGOS CONT-ABONOS.
+           MOVE ZERO TO TOTAL-CARGOS TOTAL-ABONOS.
+           MOVE "N" TO FIN-MOVIMIENTO.
+           OPEN INPUT A-SUCURS.
+           READ A-SUCURS AT END MOVE "S" TO FIN-MOVIMIENTO END-READ.
+           PERFORM ACUMULAR-TOTAL-CONTROL UNTIL FIN-MOVIMIENTO = "S".
+           CLOSE A-SUCURS.
+
+           DISPLAY "   TOTALES DE CONTROL DE SUCURSAL.DAT:"
+                   LINE 8 POSITION 4.
+           DISPLAY "   MOVIMIENTOS LEIDOS  :" LINE 10 POSITION 4.
+           DISPLAY CONT-LEIDOS LINE 10 POSITION 28.
+           DISPLAY "   CARGOS  (CANT./IMP.):" LINE 11 POSITION 4.
+           DISPLAY CONT-CARGOS LINE 11 POSITION 28.
+           DISPLAY TOTAL-CARGOS LINE 11 POSITION 40.
+           DISPLAY "   ABONOS  (CANT./IMP.):" LINE 12 POSITION 4.
+           DISPLAY CONT-ABONOS LINE 12 POSITION 28.
+           DISPLAY TOTAL-ABONOS LINE 12 POSITION 40.
+
+
+      * ACUMULA UN MOVIMIENTO DE SUCURSAL.DAT EN LOS TOTALES DE CONTROL
+      * ****************************************************************
+
+       ACUMULAR-TOTAL-CONTROL.
+           ADD 1 TO CONT-LEIDOS.
+           IF MOV-CARGO
+              ADD 1 TO CONT-CARGOS
+              ADD IMPMOV TO TOTAL-CARGOS
+           ELSE
+              IF MOV-ABONO
+                 ADD 1 TO CONT-ABONOS
+                 ADD IMPMOV TO TOTAL-ABONOS
+              END-IF
+           END-IF.
+           READ A-SUCURS AT END MOVE "S" TO FIN-MOVIMIENTO END-READ.
+
+
+      * PROCEDURE PARA PROCESAR LOS MOVIMIENTOS DE SUCURSAL.DAT
+      * CONTRA EL MAESTRO DE CLIENTES, CON REARRANQUE POR SI LA
+      * ACTUALIZACION SE HUBIERA INTERRUMPIDO EN UNA EJECUCION ANTERIOR
+      * ****************************************************************
+
+       PROCESAR-MOVIMIENTOS SECTION.
+           MOVE ZERO TO CONT-APLICADOS CONT-RECHAZADOS.
+           MOVE ZERO TO TOTAL-APLICADO.
+           MOVE ZERO TO TOTAL-NETO-IMPCLI.
+           MOVE ZERO TO TOTAL-RECHAZADO.
+           PERFORM LEER-CHECKPOINT.
+
+           OPEN INPUT A-SUCURS.
+           IF CHK-PREVIOS > ZERO
+              OPEN EXTEND A-RECHAZOS
+           ELSE
+              OPEN OUTPUT A-RECHAZOS
+           END-IF.
+           MOVE "N" TO FIN-MOVIMIENTO.
+           READ A-SUCURS AT END MOVE "S" TO FIN-MOVIMIENTO END-READ.
+
+           MOVE ZERO TO CHK-SALTADOS.
+           PERFORM SALTAR-MOVIMIENTO-PROCESADO
+              UNTIL FIN-MOVIMIENTO = "S" OR CHK-SALTADOS >= CHK-PREVIOS.
+
+           PERFORM APLICAR-MOVIMIENTO UNTIL FIN-MOVIMIENTO = "S".
+
+           CLOSE A-SUCURS.
+           CLOSE A-RECHAZOS.
+           PERFORM BORRAR-CHECKPOINT.
+
+           DISPLAY "   MOVIMIENTOS APLICADOS  :" LINE 14 POSITION 4.
+           DISPLAY CONT-APLICADOS LINE 14 POSITION 31.
+           DISPLAY "   MOVIMIENTOS RECHAZADOS:" LINE 15 POSITION 4.
+           DISPLAY CONT-RECHAZADOS LINE 15 POSITION 31.
+
+
+      * SALTA (SIN APLICAR) UN MOVIMIENTO YA PROCESADO EN UNA EJECUCION
+      * ANTERIOR, SEGUN EL PUNTO DE REARRANQUE
+      * ****************************************************************
+
+       SALTAR-MOVIMIENTO-PROCESADO.
+           ADD 1 TO CHK-SALTADOS.
+           READ A-SUCURS AT END MOVE "S" TO FIN-MOVIMIENTO END-READ.
+
+
+      * APLICA UN MOVIMIENTO DE SUCURSAL.DAT SOBRE EL MAESTRO DE
+      * CLIENTES, ACTUALIZANDO EL SALDO (IMPCLI) SEGUN EL TIPMOV, Y
+      * ACTUALIZA EL PUNTO DE REARRANQUE
+      * ****************************************************************
+
+       APLICAR-MOVIMIENTO.
+           MOVE CLIMOV TO CODCLI.
+           READ A-CLIENT
+              INVALID KEY     MOVE "N" TO EXISTE
+              NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+
+           IF EXISTE = "S"
+              MOVE IMPCLI TO AUD-IMPCLI-PREVIO
+              IF MOV-CARGO
+                 ADD IMPMOV TO IMPCLI
+              ELSE
+                 IF MOV-ABONO
+                    SUBTRACT IMPMOV FROM IMPCLI
+                 END-IF
+              END-IF
+              COMPUTE IMECLI = IMPCLI * CAMCLI
+              REWRITE REGCLI
+              MOVE "M" TO AUD-TIPO
+              PERFORM GRABAR-AUDITORIA
+              ADD 1 TO CONT-APLICADOS
+              IF MOV-CARGO
+                 ADD IMPMOV TO TOTAL-APLICADO
+              ELSE
+                 SUBTRACT IMPMOV FROM TOTAL-APLICADO
+              END-IF
+              ADD IMPCLI TO TOTAL-NETO-IMPCLI
+              SUBTRACT AUD-IMPCLI-PREVIO FROM TOTAL-NETO-IMPCLI
+           ELSE
+              MOVE TIPMOV TO TIPMOV-RECH
+              MOVE CLIMOV TO CLIMOV-RECH
+              MOVE NOMMOV TO NOMMOV-RECH
+              MOVE IMPMOV TO IMPMOV-RECH
+              MOVE "CLIENTE NO EXISTE" TO MOTIVO-RECH
+              WRITE REGRECHAZO
+              ADD 1 TO CONT-RECHAZADOS
+              IF MOV-CARGO
+                 ADD IMPMOV TO TOTAL-RECHAZADO
+              ELSE
+                 SUBTRACT IMPMOV FROM TOTAL-RECHAZADO
+              END-IF
+           END-IF.
+
+           ADD 1 TO CHK-PREVIOS.
+           PERFORM GRABAR-CHECKPOINT.
+
+           READ A-SUCURS AT END MOVE "S" TO FIN-MOVIMIENTO END-READ.
+
+
+      * LEE EL PUNTO DE REARRANQUE DE UNA EJECUCION ANTERIOR, SI EXISTE
+      * ****************************************************************
+
+       LEER-CHECKPOINT.
+           MOVE ZERO TO CHK-PREVIOS.
+           OPEN INPUT A-CHECKPT.
+           IF CHK-FILESTAT = "00"
+              READ A-CHECKPT INTO CHK-PREVIOS
+                 AT END MOVE ZERO TO CHK-PREVIOS
+              END-READ
+              CLOSE A-CHECKPT
+           END-IF.
+
+
+      * GRABA EL PUNTO DE REARRANQUE TRAS APLICAR UN MOVIMIENTO
+      * ****************************************************************
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT A-CHECKPT.
+           MOVE CHK-PREVIOS TO CHK-PROCESADOS.
+           WRITE REGCHK.
+           CLOSE A-CHECKPT.
+
+
+      * BORRA EL PUNTO DE REARRANQUE AL COMPLETAR LA ACTUALIZACION
+      * SIN INTERRUPCIONES
+      * ****************************************************************
+
+       BORRAR-CHECKPOINT.
+           MOVE ZERO TO CHK-PREVIOS.
+           OPEN OUTPUT A-CHECKPT.
+           MOVE ZERO TO CHK-PROCESADOS.
+           WRITE REGCHK.
+           CLOSE A-CHECKPT.
+
+
+      * PROCEDURE PARA CUADRAR LO APLICADO CONTRA LOS TOTALES DE
+      * CONTROL CALCULADOS ANTES DE LA ACTUALIZACION
+      * ****************************************************************
+
+       CUADRAR-ACTUALIZACION SECTION.
+      *
+      * EL NETO ESPERADO SE CALCULA A PARTIR DE LOS TOTALES DE
+      * CONTROL LEIDOS DE SUCURSAL.DAT ANTES DE LA ACTUALIZACION
+      * (INDEPENDIENTES DEL BUCLE DE APLICACION), DESCONTANDO LOS
+      * MOVIMIENTOS RECHAZADOS, PARA QUE EL CUADRE PUEDA DETECTAR
+      * UN FALLO REAL DE GRABACION Y NO SE LIMITE A COMPARAR DOS
+      * ACUMULADORES QUE SIEMPRE COINCIDEN
+      *
+           COMPUTE TOTAL-NETO-ESPER =
+                   TOTAL-CARGOS - TOTAL-ABONOS - TOTAL-RECHAZADO.
+
+           DISPLAY "   CUADRE DE LA ACTUALIZACION:" LINE 17 POSITION 4.
+           DISPLAY "   TOTAL IMPMOV APLICADO..:" LINE 18 POSITION 4.
+           DISPLAY TOTAL-APLICADO LINE 18 POSITION 31.
+           DISPLAY "   NETO ESPERADO (CTRL.)..:" LINE 19 POSITION 4.
+           DISPLAY TOTAL-NETO-ESPER LINE 19 POSITION 31.
+           DISPLAY "   NETO IMPCLI ACTUALIZADO:" LINE 20 POSITION 4.
+           DISPLAY TOTAL-NETO-IMPCLI LINE 20 POSITION 31.
+
+           IF CONT-APLICADOS + CONT-RECHAZADOS + CHK-SALTADOS
+                 = CONT-LEIDOS
+              AND TOTAL-APLICADO = TOTAL-NETO-ESPER
+              DISPLAY "   TOTALES CUADRADOS CORRECTAMENTE."
+                      LINE 21 POSITION 4
+           ELSE
+              DISPLAY "   DESCUADRE: REVISE RECHAZOS.DAT."
+                      LINE 21 POSITION 4 REVERSE HIGHLIGHT
+           END-IF.
+
+
       * PROCEDURE DE LA OPCION MANTENER FICHEROS DEL MENU INICIO
       * ****************************************************************
 
@@ -205,11 +660,13 @@
            PERFORM LINEA-EN-BLANCO.
            DISPLAY "   M - MODIFICAR CLIENTES".
            PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   P - MANTENER PROVINCIAS".
+           PERFORM LINEA-EN-BLANCO.
            DISPLAY "   9 - VOLVER AL MENU".
            PERFORM LINEA-EN-BLANCO 3 TIMES.
-           DISPLAY MSG-OPCION NO ADVANCING REVERSE HIGH.
+           DISPLAY MSG-OPCION REVERSE HIGHLIGHT.
 
-           ACCEPT ENT-MENU-MANT NO BEEP.
+           ACCEPT ENT-MENU-MANT NO BELL.
 
            IF ENT-MENU-MANT = "9"
               PERFORM MENU-INICIO
@@ -219,17 +676,21 @@
               PERFORM MENU-MANT-ANADIR
            ELSE
               IF ENT-MENU-MANT = "B" OR ENT-MENU-MANT = "b"
-                 PERFORM MENU-MANT-ANADIR
+                 PERFORM MENU-MANT-BORRAR
               ELSE
                  IF ENT-MENU-MANT = "C" OR ENT-MENU-MANT = "c"
-                    PERFORM MENU-MANT-ANADIR
+                    PERFORM MENU-MANT-CONSULTAR
                  ELSE
                     IF ENT-MENU-MANT = "M" OR ENT-MENU-MANT = "m"
-                       PERFORM MENU-MANT-ANADIR
-                    ELSE 
-                       IF ENT-MENU-MANT NOT = "9"
-                          PERFORM MENU-MANTENER
-                       END-IF 
+                       PERFORM MENU-MANT-MODIFICAR
+                    ELSE
+                       IF ENT-MENU-MANT = "P" OR ENT-MENU-MANT = "p"
+                          PERFORM MENU-MANT-PROVINCIAS
+                       ELSE
+                          IF ENT-MENU-MANT NOT = "9"
+                             PERFORM MENU-MANTENER
+                          END-IF
+                       END-IF
                     END-IF
                  END-IF
               END-IF
@@ -250,32 +711,576 @@
            DISPLAY "   Direccion :".
            DISPLAY "   Poblacion :".
            DISPLAY "   Cod.Postal:".
-           PERFORM LINEA-EN-BLANCO 5 TIMES.
-           ACCEPT ENT-CODCLI NO BEEP LINE 16 POSITION 16 REVERSE HIGH.
-
+           DISPLAY "   Moneda ME :".
+           DISPLAY "   Cambio ME :".
+           PERFORM LINEA-EN-BLANCO 3 TIMES.
+           ACCEPT ENT-CODCLI LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
 
-      * VALIDACION DEL CODIGO DEL CLIENTE
-      *     READ A-CLIENT RECORD KEY IS CODCLI INVALID KEY 
-      *          MOVE "N" TO EXISTE.
+      * VALIDACION DEL CODIGO DEL CLIENTE: SI YA EXISTE EN EL
+      * MAESTRO, NO SE PERMITE EL ALTA.
+           MOVE ENT-CODCLI TO CODCLI.
+           READ A-CLIENT
+              INVALID KEY     MOVE "N" TO EXISTE
+              NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
 
-      *   
-      * Si el registro NO existe, se permite introducir 
+      *
+      * Si el registro NO existe, se permite introducir
       * datos, en caso contrario: ERROR.
 
            IF EXISTE = "N"
-              ACCEPT ENT-NOM NO BEEP LINE 17 POSITION 16 REVERSE
-              ACCEPT ENT-DIR NO BEEP LINE 18 POSITION 16 REVERSE
-              ACCEPT ENT-POB NO BEEP LINE 19 POSITION 16 REVERSE
-              ACCEPT ENT-CODPOS NO BEEP LINE 20 POSITION 16 REVERSE
-      *        WRITE REGCLI
+              ACCEPT ENT-NOM NO BELL LINE 17 POSITION 16 REVERSE
+              ACCEPT ENT-DIR NO BELL LINE 18 POSITION 16 REVERSE
+              ACCEPT ENT-POB NO BELL LINE 19 POSITION 16 REVERSE
+              ACCEPT ENT-CODPOS NO BELL LINE 20 POSITION 16 REVERSE
+              ACCEPT ENT-MONEDA NO BELL LINE 21 POSITION 16 REVERSE
+              ACCEPT ENT-CAMBIO NO BELL LINE 22 POSITION 16 REVERSE
+              IF ENT-CODCLI = SPACES OR ENT-NOM = SPACES
+                 OR ENT-CODPOS = ZERO
+                 DISPLAY MSG-ERROR-VAL LINE 23 POSITION 14 REVERSE
+              ELSE
+                 PERFORM VALIDAR-PROVINCIA
+                 MOVE ENT-CODCLI TO CODCLI
+                 MOVE ENT-NOM    TO NOMCLI
+                 MOVE ENT-DIR    TO DIRCLI
+                 MOVE ENT-POB    TO POBCLI
+                 MOVE ENT-CODPOS TO POSCLI
+                 MOVE FECHA      TO ALTCLI
+                 MOVE ZERO       TO IMPCLI
+                 MOVE ENT-MONEDA TO MONCLI
+                 MOVE ENT-CAMBIO TO CAMCLI
+                 COMPUTE IMECLI  = IMPCLI * CAMCLI
+                 WRITE REGCLI
+                 MOVE "A" TO AUD-TIPO
+                 MOVE ZERO TO AUD-IMPCLI-PREVIO
+                 PERFORM GRABAR-AUDITORIA
+                 DISPLAY "REGISTRO CREADO!" LINE 23 POSITION 14
+                         REVERSE
+              END-IF
+           ELSE
+              DISPLAY MSG-ERROR-EX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANTENER.
+
+
+      * PROCEDURE PARA AVISAR SI LA PROVINCIA DEL CODIGO POSTAL
+      * INFORMADO NO ESTA DADA DE ALTA EN EL MAESTRO DE PROVINCIAS
+      * ****************************************************************
+
+       VALIDAR-PROVINCIA SECTION.
+           MOVE ENT-CODPOS(1:2) TO COD-PROV-CHK.
+           MOVE COD-PROV-CHK TO DIR-RELATIVA.
+           READ A-PROVIN
+              INVALID KEY     MOVE "N" TO EXISTE-PROV
+              NOT INVALID KEY MOVE "S" TO EXISTE-PROV
+           END-READ.
+           IF EXISTE-PROV = "N"
+              DISPLAY MSG-AVISO-PROV LINE 22 POSITION 4 REVERSE
+           END-IF.
+
+
+      * GRABA UNA LINEA EN EL FICHERO DE AUDITORIA PARA EL CLIENTE
+      * ACTUALMENTE EN REGCLI, CON EL TIPO DE OPERACION EN AUD-TIPO
+      * ****************************************************************
+
+       GRABAR-AUDITORIA SECTION.
+           MOVE FECHA  TO AUD-FECHA.
+           MOVE AUD-TIPO TO AUD-TIPO-REG.
+           MOVE CODCLI TO AUD-CODCLI.
+           MOVE NOMCLI TO AUD-NOMCLI.
+           MOVE AUD-IMPCLI-PREVIO TO AUD-IMPCLI-ANTES.
+           MOVE IMPCLI TO AUD-IMPCLI-DESPUES.
+           MOVE OPERADOR-ACTUAL TO AUD-OPERADOR.
+           WRITE REGAUDIT.
+
+
+      * ASEGURA QUE HAY UN OPERADOR IDENTIFICADO ANTES DE ENTRAR EN
+      * ACTUALIZAR FICHEROS O MANTENIMIENTO DE FICHEROS; SI YA HABIA
+      * UNO VALIDADO EN ESTA SESION, NO VUELVE A PREGUNTAR
+      * ****************************************************************
+
+       GARANTIZAR-LOGIN SECTION.
+           IF OPERADOR-LOGUEADO NOT = "S"
+              PERFORM LOGIN-OPERADOR
+           END-IF.
+
+
+      * PIDE EL IDENTIFICADOR Y LA CLAVE DEL OPERADOR Y LOS VALIDA
+      * CONTRA LA TABLA DE OPERADORES AUTORIZADOS
+      * ****************************************************************
+
+       LOGIN-OPERADOR SECTION.
+           DISPLAY "   IDENTIFICACION DE OPERADOR REQUERIDA"
+                   LINE 17 POSITION 4 REVERSE HIGHLIGHT.
+           DISPLAY "   OPERADOR:" LINE 19 POSITION 4.
+           ACCEPT ENT-OPERADOR LINE 19 POSITION 17 NO BELL.
+           DISPLAY "   CLAVE...:" LINE 20 POSITION 4.
+           ACCEPT ENT-CLAVE LINE 20 POSITION 17 NO BELL.
+
+           MOVE "N" TO OPERADOR-VALIDO.
+           PERFORM COMPARAR-OPERADOR
+                   VARYING IDX-OPER FROM 1 BY 1
+                   UNTIL IDX-OPER > 3 OR OPERADOR-VALIDO = "S".
+
+           IF OPERADOR-VALIDO = "S"
+              MOVE "S" TO OPERADOR-LOGUEADO
+              MOVE ENT-OPERADOR TO OPERADOR-ACTUAL
+           ELSE
+              MOVE "N" TO OPERADOR-LOGUEADO
+              DISPLAY "   OPERADOR O CLAVE INCORRECTOS."
+                      LINE 21 POSITION 4 REVERSE
+           END-IF.
+
+
+      * COMPARA UNA POSICION DE LA TABLA DE OPERADORES CON LO TECLEADO
+      * ****************************************************************
+
+       COMPARAR-OPERADOR SECTION.
+           IF TAB-OPER-ID(IDX-OPER) = ENT-OPERADOR AND
+              TAB-OPER-PASS(IDX-OPER) = ENT-CLAVE
+              MOVE "S" TO OPERADOR-VALIDO
+           END-IF.
+
+
+      * PROCEDURE DE LA OPCION BORRAR CLIENTES DEL MENU MANTENER
+      * ****************************************************************
+
+       MENU-MANT-BORRAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > BORRAR CLIENTE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DEL CLIENTE A BORRAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Nombre    :".
+           DISPLAY "   Direccion :".
+           DISPLAY "   Poblacion :".
+           PERFORM LINEA-EN-BLANCO 4 TIMES.
+           ACCEPT ENT-CODCLI LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODCLI TO CODCLI.
+           READ A-CLIENT
+              INVALID KEY     MOVE "N" TO EXISTE
+              NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+
+           IF EXISTE = "S"
+              DISPLAY NOMCLI LINE 17 POSITION 16
+              DISPLAY DIRCLI LINE 18 POSITION 16
+              DISPLAY POBCLI LINE 19 POSITION 16
+              DISPLAY "   CONFIRMA EL BORRADO (S/N):"
+                      LINE 21 POSITION 4 REVERSE HIGHLIGHT
+              ACCEPT ENT-CONFIRMA LINE 21 POSITION 34 REVERSE
+                     NO BELL
+              IF ENT-CONFIRMA = "S" OR ENT-CONFIRMA = "s"
+                 MOVE "B" TO AUD-TIPO
+                 MOVE IMPCLI TO AUD-IMPCLI-PREVIO
+                 DELETE A-CLIENT
+                    INVALID KEY
+                       DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14
+                               REVERSE
+                    NOT INVALID KEY
+                       PERFORM GRABAR-AUDITORIA
+                       DISPLAY "REGISTRO BORRADO!" LINE 23 POSITION 14
+                               REVERSE
+                 END-DELETE
+              ELSE
+                 DISPLAY "BORRADO CANCELADO." LINE 23 POSITION 14
+                         REVERSE
+              END-IF
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANTENER.
+
+
+      * PROCEDURE DE LA OPCION MODIFICAR CLIENTES DEL MENU MANTENER
+      * ****************************************************************
+
+       MENU-MANT-MODIFICAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > MODIFICAR CLIENTE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DEL CLIENTE A MODIFICAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Nombre    :".
+           DISPLAY "   Direccion :".
+           DISPLAY "   Poblacion :".
+           DISPLAY "   Cod.Postal:".
+           DISPLAY "   Importe   :".
+           DISPLAY "   Moneda ME :".
+           DISPLAY "   Cambio ME :".
+           PERFORM LINEA-EN-BLANCO 8 TIMES.
+           ACCEPT ENT-CODCLI LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODCLI TO CODCLI.
+           READ A-CLIENT
+              INVALID KEY     MOVE "N" TO EXISTE
+              NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+
+           IF EXISTE = "S"
+              MOVE NOMCLI TO ENT-NOM
+              MOVE DIRCLI TO ENT-DIR
+              MOVE POBCLI TO ENT-POB
+              MOVE POSCLI TO ENT-CODPOS
+              MOVE IMPCLI TO ENT-IMP
+              MOVE MONCLI TO ENT-MONEDA
+              MOVE CAMCLI TO ENT-CAMBIO
+              DISPLAY ENT-NOM    LINE 17 POSITION 16
+              DISPLAY ENT-DIR    LINE 18 POSITION 16
+              DISPLAY ENT-POB    LINE 19 POSITION 16
+              DISPLAY ENT-CODPOS LINE 20 POSITION 16
+              DISPLAY ENT-IMP    LINE 21 POSITION 16
+              DISPLAY ENT-MONEDA LINE 22 POSITION 16
+              DISPLAY ENT-CAMBIO LINE 23 POSITION 16
+              ACCEPT ENT-NOM NO BELL LINE 17 POSITION 16 REVERSE
+              ACCEPT ENT-DIR NO BELL LINE 18 POSITION 16 REVERSE
+              ACCEPT ENT-POB NO BELL LINE 19 POSITION 16 REVERSE
+              ACCEPT ENT-CODPOS NO BELL LINE 20 POSITION 16 REVERSE
+              ACCEPT ENT-IMP NO BELL LINE 21 POSITION 16 REVERSE
+              ACCEPT ENT-MONEDA NO BELL LINE 22 POSITION 16 REVERSE
+              ACCEPT ENT-CAMBIO NO BELL LINE 23 POSITION 16 REVERSE
+              PERFORM VALIDAR-PROVINCIA
+              MOVE IMPCLI     TO AUD-IMPCLI-PREVIO
+              MOVE ENT-NOM    TO NOMCLI
+              MOVE ENT-DIR    TO DIRCLI
+              MOVE ENT-POB    TO POBCLI
+              MOVE ENT-CODPOS TO POSCLI
+              MOVE ENT-IMP    TO IMPCLI
+              MOVE ENT-MONEDA TO MONCLI
+              MOVE ENT-CAMBIO TO CAMCLI
+              COMPUTE IMECLI  = IMPCLI * CAMCLI
+              REWRITE REGCLI
+              MOVE "M" TO AUD-TIPO
+              PERFORM GRABAR-AUDITORIA
+              DISPLAY "REGISTRO MODIFICADO!" LINE 23 POSITION 14
+                      REVERSE
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANTENER.
+
+
+      * PROCEDURE DE LA OPCION CONSULTAR CLIENTES DEL MENU MANTENER
+      * ****************************************************************
+
+       MENU-MANT-CONSULTAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > CONSULTAR CLIENTE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   BUSCAR POR (C)ODIGO O (N)OMBRE: " NO ADVANCING.
+           ACCEPT ENT-MODO-BUSQ NO BELL.
+
+           IF ENT-MODO-BUSQ = "N" OR ENT-MODO-BUSQ = "n"
+              PERFORM CONSULTAR-POR-NOMBRE
+           ELSE
+              PERFORM CONSULTAR-POR-CODIGO
+           END-IF.
+
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANTENER.
+
+
+      * CONSULTA DE UN UNICO CLIENTE POR SU CODIGO (CLAVE PRIMARIA)
+      * ****************************************************************
+
+       CONSULTAR-POR-CODIGO.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > CONSULTAR CLIENTE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DEL CLIENTE A CONSULTAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Nombre    :".
+           DISPLAY "   Direccion :".
+           DISPLAY "   Poblacion :".
+           DISPLAY "   Cod.Postal:".
+           DISPLAY "   Fec.Alta  :".
+           DISPLAY "   Importe   :".
+           DISPLAY "   Moneda ME :".
+           DISPLAY "   Cambio ME :".
+           DISPLAY "   Importe ME:".
+           PERFORM LINEA-EN-BLANCO 10 TIMES.
+           ACCEPT ENT-CODCLI LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODCLI TO CODCLI.
+           READ A-CLIENT
+              INVALID KEY     MOVE "N" TO EXISTE
+              NOT INVALID KEY MOVE "S" TO EXISTE
+           END-READ.
+
+           IF EXISTE = "S"
+              DISPLAY NOMCLI LINE 17 POSITION 16
+              DISPLAY DIRCLI LINE 18 POSITION 16
+              DISPLAY POBCLI LINE 19 POSITION 16
+              DISPLAY POSCLI LINE 20 POSITION 16
+              DISPLAY ALTCLI LINE 21 POSITION 16
+              DISPLAY IMPCLI LINE 22 POSITION 16
+              DISPLAY MONCLI LINE 23 POSITION 16
+              DISPLAY CAMCLI LINE 24 POSITION 16
+              DISPLAY IMECLI LINE 25 POSITION 16
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
+           END-IF.
+
+
+      * CONSULTA DE TODOS LOS CLIENTES A PARTIR DE UN NOMBRE, POR LA
+      * CLAVE ALTERNATIVA NOMCLI (PERMITE BUSCAR SIN CONOCER EL CODIGO)
+      * ****************************************************************
+
+       CONSULTAR-POR-NOMBRE.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > CONSULTAR POR NOMBRE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL NOMBRE (O PARTE) A BUSCAR: ".
+           PERFORM LINEA-EN-BLANCO.
+           ACCEPT ENT-NOM LINE 8 POSITION 4 REVERSE HIGHLIGHT NO BELL.
+
+           MOVE ENT-NOM TO NOMCLI.
+           MOVE "N" TO FIN-CLIENTE.
+           START A-CLIENT KEY NOT LESS THAN NOMCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+
+           IF FIN-CLIENTE = "S"
+              DISPLAY "NO HAY CLIENTES A PARTIR DE ESE NOMBRE."
+                      LINE 10 POSITION 4
+           ELSE
+              DISPLAY "CODIGO NOMBRE                    POBLACION"
+                      LINE 10 POSITION 4
+              PERFORM LEER-Y-MOSTRAR-POR-NOMBRE
+                      UNTIL FIN-CLIENTE = "S"
+           END-IF.
+
+
+      * LEE Y MUESTRA LOS CLIENTES LOCALIZADOS POR NOMBRE
+      * ****************************************************************
+
+       LEER-Y-MOSTRAR-POR-NOMBRE.
+           READ A-CLIENT NEXT RECORD
+              AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           IF FIN-CLIENTE NOT = "S"
+              DISPLAY CODCLI " " NOMCLI " " POBCLI
+           END-IF.
+
+
+      * PROCEDURE DE LA OPCION MANTENER PROVINCIAS DEL MENU MANTENER
+      * ****************************************************************
+
+       MENU-MANT-PROVINCIAS SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > MANTENER PROVINCIAS >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   A - ANADIR PROVINCIA".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   B - BORRAR PROVINCIA".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   C - CONSULTAR PROVINCIA".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   M - MODIFICAR PROVINCIA".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   9 - VOLVER AL MENU".
+           PERFORM LINEA-EN-BLANCO 3 TIMES.
+           DISPLAY MSG-OPCION REVERSE HIGHLIGHT.
+
+           ACCEPT ENT-MENU-PROV NO BELL.
+
+           IF ENT-MENU-PROV = "9"
+              PERFORM MENU-MANTENER
+           END-IF.
+
+           IF ENT-MENU-PROV = "A" OR ENT-MENU-PROV = "a"
+              PERFORM MENU-MANT-PROV-ANADIR
+           ELSE
+              IF ENT-MENU-PROV = "B" OR ENT-MENU-PROV = "b"
+                 PERFORM MENU-MANT-PROV-BORRAR
+              ELSE
+                 IF ENT-MENU-PROV = "C" OR ENT-MENU-PROV = "c"
+                    PERFORM MENU-MANT-PROV-CONSULTAR
+                 ELSE
+                    IF ENT-MENU-PROV = "M" OR ENT-MENU-PROV = "m"
+                       PERFORM MENU-MANT-PROV-MODIFICAR
+                    ELSE
+                       IF ENT-MENU-PROV NOT = "9"
+                          PERFORM MENU-MANT-PROVINCIAS
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+
+      * PROCEDURE DE LA OPCION ANADIR PROVINCIAS DEL MENU PROVINCIAS
+      * ****************************************************************
+
+       MENU-MANT-PROV-ANADIR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > PROVINCIAS > ANADIR >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   POR FAVOR, INFORME LOS DATOS DE LA PROVINCIA: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Descripcion:".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           ACCEPT ENT-CODPRO LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODPRO TO DIR-RELATIVA.
+           READ A-PROVIN
+              INVALID KEY     MOVE "N" TO EXISTE-PROV
+              NOT INVALID KEY MOVE "S" TO EXISTE-PROV
+           END-READ.
+
+           IF EXISTE-PROV = "N"
+              ACCEPT ENT-DESPRO NO BELL LINE 17 POSITION 17 REVERSE
+              MOVE ENT-CODPRO TO CODPRO
+              MOVE ENT-DESPRO TO DESPRO
+              WRITE REGPRO
               DISPLAY "REGISTRO CREADO!" LINE 23 POSITION 14 REVERSE
            ELSE
-              DISPLAY MSG-ERROR-EX 23 POSITION 14 REVERSE
+              DISPLAY MSG-ERROR-EX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANT-PROVINCIAS.
+
+
+      * PROCEDURE DE LA OPCION BORRAR PROVINCIAS DEL MENU PROVINCIAS
+      * ****************************************************************
+
+       MENU-MANT-PROV-BORRAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > PROVINCIAS > BORRAR >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DE LA PROVINCIA A BORRAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Descripcion:".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           ACCEPT ENT-CODPRO LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODPRO TO DIR-RELATIVA.
+           READ A-PROVIN
+              INVALID KEY     MOVE "N" TO EXISTE-PROV
+              NOT INVALID KEY MOVE "S" TO EXISTE-PROV
+           END-READ.
+
+           IF EXISTE-PROV = "S"
+              DISPLAY DESPRO LINE 17 POSITION 17
+              DISPLAY "   CONFIRMA EL BORRADO (S/N):"
+                      LINE 21 POSITION 4 REVERSE HIGHLIGHT
+              ACCEPT ENT-CONFIRMA LINE 21 POSITION 34 REVERSE
+                     NO BELL
+              IF ENT-CONFIRMA = "S" OR ENT-CONFIRMA = "s"
+                 DELETE A-PROVIN
+                    INVALID KEY
+                       DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14
+                               REVERSE
+                    NOT INVALID KEY
+                       DISPLAY "REGISTRO BORRADO!" LINE 23 POSITION 14
+                               REVERSE
+                 END-DELETE
+              ELSE
+                 DISPLAY "BORRADO CANCELADO." LINE 23 POSITION 14
+                         REVERSE
+              END-IF
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANT-PROVINCIAS.
+
+
+      * PROCEDURE DE LA OPCION MODIFICAR PROVINCIAS DEL MENU PROVINCIAS
+      * ****************************************************************
+
+       MENU-MANT-PROV-MODIFICAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > PROVINCIAS > MODIFICAR >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DE LA PROVINCIA A MODIFICAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Descripcion:".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           ACCEPT ENT-CODPRO LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
+
+           MOVE ENT-CODPRO TO DIR-RELATIVA.
+           READ A-PROVIN
+              INVALID KEY     MOVE "N" TO EXISTE-PROV
+              NOT INVALID KEY MOVE "S" TO EXISTE-PROV
+           END-READ.
+
+           IF EXISTE-PROV = "S"
+              MOVE DESPRO TO ENT-DESPRO
+              DISPLAY ENT-DESPRO LINE 17 POSITION 17
+              ACCEPT ENT-DESPRO NO BELL LINE 17 POSITION 17 REVERSE
+              MOVE ENT-DESPRO TO DESPRO
+              REWRITE REGPRO
+              DISPLAY "REGISTRO MODIFICADO!" LINE 23 POSITION 14
+                      REVERSE
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
            END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANT-PROVINCIAS.
 
 
+      * PROCEDURE DE LA OPCION CONSULTAR PROVINCIAS DEL MENU PROVINCIAS
+      * ****************************************************************
 
+       MENU-MANT-PROV-CONSULTAR SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > MANTENER FICHEROS > PROVINCIAS > CONSULTAR >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   INFORME EL CODIGO DE LA PROVINCIA A CONSULTAR: ".
+           DISPLAY LINEA.
+           DISPLAY "   Codigo    :".
+           DISPLAY "   Descripcion:".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           ACCEPT ENT-CODPRO LINE 16 POSITION 16 REVERSE HIGHLIGHT
+                  NO BELL.
 
+           MOVE ENT-CODPRO TO DIR-RELATIVA.
+           READ A-PROVIN
+              INVALID KEY     MOVE "N" TO EXISTE-PROV
+              NOT INVALID KEY MOVE "S" TO EXISTE-PROV
+           END-READ.
+
+           IF EXISTE-PROV = "S"
+              DISPLAY DESPRO LINE 17 POSITION 17
+           ELSE
+              DISPLAY MSG-ERROR-NOEX LINE 23 POSITION 14 REVERSE
+           END-IF.
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
+           ACCEPT ENTRADA NO BELL.
+           PERFORM MENU-MANT-PROVINCIAS.
 
 
       * PROCEDURE DE LA OPCION GENERAR INFORME DEL MENU INICIO
@@ -284,20 +1289,259 @@
        MENU-INFORME SECTION.
            PERFORM MENU-HEADER.
            DISPLAY "   > EMITIR INFORMES >".
-           PERFORM LINEA-EN-BLANCO 14 TIMES.
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "   1 - LISTADO GENERAL DE CLIENTES".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   2 - LISTADO DE CLIENTES POR NOMBRE (IMPRESO)".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   3 - RESUMEN DE CLIENTES POR PROVINCIA".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   4 - EXPORTAR CLIENTES A CSV".
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "   9 - VOLVER AL MENU".
+           PERFORM LINEA-EN-BLANCO 3 TIMES.
+           DISPLAY MSG-OPCION REVERSE HIGHLIGHT.
+
+           ACCEPT ENT-MENU-INF NO BELL.
+
+           IF ENT-MENU-INF = "9"
+              PERFORM MENU-INICIO
+           END-IF.
+
+           IF ENT-MENU-INF = "1"
+              PERFORM INFORME-LISTADO-GENERAL
+           ELSE
+              IF ENT-MENU-INF = "2"
+                 PERFORM INFORME-LISTADO-NOMBRE
+              ELSE
+                 IF ENT-MENU-INF = "3"
+                    PERFORM INFORME-RESUMEN-PROVINCIA
+                 ELSE
+                    IF ENT-MENU-INF = "4"
+                       PERFORM INFORME-EXPORTAR-CSV
+                    ELSE
+                       IF ENT-MENU-INF NOT = "9"
+                          PERFORM MENU-INFORME
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           PERFORM LINEA-EN-BLANCO.
            DISPLAY "   PULSE PARA VOLVER AL MENU " NO ADVANCING.
-           ACCEPT ENTRADA NO BEEP.
+           ACCEPT ENTRADA NO BELL.
            PERFORM MENU-INICIO.
 
 
+      * LISTADO GENERAL DE CLIENTES POR CODIGO, CON TOTALES
+      * ****************************************************************
+
+       INFORME-LISTADO-GENERAL SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > EMITIR INFORMES > LISTADO GENERAL >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+           DISPLAY "CODIGO NOMBRE                    POBLACION"
+                   "                IMPORTE".
+
+           MOVE ZERO TO CONT-CLIENTES.
+           MOVE ZERO TO TOTAL-IMPCLI.
+           MOVE LOW-VALUES TO CODCLI.
+           MOVE "N" TO FIN-CLIENTE.
+           START A-CLIENT KEY NOT LESS THAN CODCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+           PERFORM MOSTRAR-LINEA-GENERAL UNTIL FIN-CLIENTE = "S".
+
+           PERFORM LINEA-EN-BLANCO.
+           DISPLAY "TOTAL CLIENTES: " CONT-CLIENTES
+                   "   IMPORTE TOTAL: " TOTAL-IMPCLI.
+
+
+      * MUESTRA UN CLIENTE DEL LISTADO GENERAL Y ACUMULA SUS TOTALES
+      * ****************************************************************
+
+       MOSTRAR-LINEA-GENERAL.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           IF FIN-CLIENTE NOT = "S"
+              DISPLAY CODCLI " " NOMCLI " " POBCLI " " IMPCLI
+              ADD 1 TO CONT-CLIENTES
+              ADD IMPCLI TO TOTAL-IMPCLI
+           END-IF.
+
+
+      * LISTADO DE CLIENTES POR NOMBRE (CLAVE ALTERNATIVA NOMCLI),
+      * IMPRESO EN UN FICHERO DE SALIDA PARA SU POSTERIOR IMPRESION
+      * ****************************************************************
+
+       INFORME-LISTADO-NOMBRE SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > EMITIR INFORMES > LISTADO POR NOMBRE >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+
+           OPEN OUTPUT A-LISTADO.
+           MOVE "CODIGO NOMBRE                    POBLACION"
+                TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+
+           MOVE LOW-VALUES TO NOMCLI.
+           MOVE "N" TO FIN-CLIENTE.
+           START A-CLIENT KEY NOT LESS THAN NOMCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+           PERFORM GRABAR-LINEA-LISTADO UNTIL FIN-CLIENTE = "S".
+
+           CLOSE A-LISTADO.
+           DISPLAY "   LISTADO GENERADO EN LISTNOM.LST" LINE 10
+                   POSITION 4.
+
+
+      * GRABA UNA LINEA DEL LISTADO IMPRESO POR NOMBRE
+      * ****************************************************************
+
+       GRABAR-LINEA-LISTADO.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           IF FIN-CLIENTE NOT = "S"
+              STRING CODCLI   DELIMITED BY SIZE
+                     " "      DELIMITED BY SIZE
+                     NOMCLI   DELIMITED BY SIZE
+                     " "      DELIMITED BY SIZE
+                     POBCLI   DELIMITED BY SIZE
+                     INTO LINEA-LISTADO
+              END-STRING
+              WRITE LINEA-LISTADO
+           END-IF.
+
+
+      * RESUMEN DEL NUMERO DE CLIENTES DADOS DE ALTA EN CADA PROVINCIA,
+      * SEGUN LOS DOS PRIMEROS DIGITOS DEL CODIGO POSTAL (POSCLI)
+      * ****************************************************************
+
+       INFORME-RESUMEN-PROVINCIA SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > EMITIR INFORMES > RESUMEN POR PROVINCIA >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+
+           INITIALIZE TAB-PROVINCIAS.
+           MOVE LOW-VALUES TO CODCLI.
+           MOVE "N" TO FIN-CLIENTE.
+           START A-CLIENT KEY NOT LESS THAN CODCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+           PERFORM ACUMULAR-PROV-CLIENTE UNTIL FIN-CLIENTE = "S".
+
+           DISPLAY "PROVINCIA                     CLIENTES".
+           PERFORM MOSTRAR-LINEA-PROV
+                   VARYING IDX-PROV FROM 1 BY 1
+                   UNTIL IDX-PROV > 100.
+
+
+      * ACUMULA UN CLIENTE EN LA TABLA DE CLIENTES POR PROVINCIA
+      * ****************************************************************
+
+       ACUMULAR-PROV-CLIENTE.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           IF FIN-CLIENTE NOT = "S"
+              MOVE POSCLI(1:2) TO COD-PROV-RES
+              COMPUTE IDX-PROV = COD-PROV-RES + 1
+              ADD 1 TO TAB-PROV-CONT(IDX-PROV)
+           END-IF.
+
+
+      * MUESTRA UNA LINEA DEL RESUMEN DE CLIENTES POR PROVINCIA
+      * ****************************************************************
+
+       MOSTRAR-LINEA-PROV.
+           IF TAB-PROV-CONT(IDX-PROV) > 0
+              COMPUTE DIR-RELATIVA = IDX-PROV - 1
+              READ A-PROVIN
+                 INVALID KEY     MOVE "PROVINCIA NO REGISTRADA"
+                                  TO DESPRO-RES
+                 NOT INVALID KEY MOVE DESPRO TO DESPRO-RES
+              END-READ
+              DISPLAY DIR-RELATIVA " " DESPRO-RES " "
+                      TAB-PROV-CONT(IDX-PROV)
+           END-IF.
+
+
+      * EXPORTA EL MAESTRO DE CLIENTES COMPLETO A UN FICHERO DE
+      * TEXTO CON VALORES SEPARADOS POR COMAS (CLIENTES.CSV)
+      * ****************************************************************
+
+       INFORME-EXPORTAR-CSV SECTION.
+           PERFORM MENU-HEADER.
+           DISPLAY "   > EMITIR INFORMES > EXPORTAR A CSV >".
+           PERFORM LINEA-EN-BLANCO 2 TIMES.
+
+           OPEN OUTPUT A-CSV.
+           MOVE "CODCLI,NOMCLI,DIRCLI,POBCLI,POSCLI,ALTCLI,IMPCLI"
+                TO LINEA-CSV.
+           WRITE LINEA-CSV.
+
+           MOVE ZERO TO CONT-CLIENTES.
+           MOVE LOW-VALUES TO CODCLI.
+           MOVE "N" TO FIN-CLIENTE.
+           START A-CLIENT KEY NOT LESS THAN CODCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+           PERFORM GRABAR-LINEA-CSV UNTIL FIN-CLIENTE = "S".
+
+           CLOSE A-CSV.
+           DISPLAY "   EXPORTACION GENERADA EN CLIENTES.CSV" LINE 10
+                   POSITION 4.
+           DISPLAY "   TOTAL DE CLIENTES EXPORTADOS: " CONT-CLIENTES
+                   LINE 11 POSITION 4.
+
+
+      * GRABA UNA LINEA CSV CON LOS DATOS DE UN CLIENTE
+      * ****************************************************************
+
+       GRABAR-LINEA-CSV.
+           READ A-CLIENT NEXT RECORD AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
+           IF FIN-CLIENTE NOT = "S"
+              STRING CODCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     NOMCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     DIRCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     POBCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     POSCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     ALTCLI   DELIMITED BY SIZE
+                     ","      DELIMITED BY SIZE
+                     IMPCLI   DELIMITED BY SIZE
+                     INTO LINEA-CSV
+              END-STRING
+              WRITE LINEA-CSV
+              ADD 1 TO CONT-CLIENTES
+           END-IF.
+
+
       * PROCEDURE DE LA OPCION SALIR DEL MENU INICIO
       * ****************************************************************
 
        MENU-SALIR SECTION.
-           PERFORM LIMPIAR-PANTALLA.
-           DISPLAY " FIN DEL PROGRAMA.".
-           PERFORM LINEA-EN-BLANCO.
-           STOP RUN.
+           DISPLAY "   CONFIRMA LA SALIDA DEL SISTEMA (S/N):"
+                   LINE 21 POSITION 4 REVERSE HIGHLIGHT.
+           ACCEPT ENT-CONFIRMA LINE 21 POSITION 45 REVERSE NO BELL.
+
+           IF ENT-CONFIRMA = "S" OR ENT-CONFIRMA = "s"
+              PERFORM LIMPIAR-PANTALLA
+              DISPLAY " FIN DEL PROGRAMA."
+              PERFORM LINEA-EN-BLANCO
+              CLOSE A-CLIENT
+              CLOSE A-PROVIN
+              CLOSE A-AUDITORIA
+              STOP RUN
+           ELSE
+              PERFORM MENU-INICIO
+           END-IF.
 
 
       * PROCEDURE PARA LIMPIAR LA PANTALLA
