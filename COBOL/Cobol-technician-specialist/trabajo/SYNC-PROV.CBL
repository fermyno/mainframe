@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNC-PROV.
+       REMARKS. SINCRONIZA EL MAESTRO DE PROVINCIAS (PROVINCIAS.DAT)
+           A PARTIR DE PROVIN.DAT, QUE ES EL FICHERO DE PROVINCIAS
+           MANTENIDO POR UD11E1/UD11E2 Y SE TOMA COMO ORIGEN UNICO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *
+      * DECLARACION DEL FICHERO ORIGEN, MANTENIDO POR UD11E1/UD11E2
+      *
+           SELECT A-PROVIN-ORIGEN ASSIGN TO DISK 'PROVIN.DAT'
+                  ORGANIZATION RELATIVE
+                  ACCESS DYNAMIC
+                  RELATIVE KEY RELCOD-ORIGEN.
+
+      *
+      * DECLARACION DEL FICHERO DESTINO, USADO POR ACT-CLI Y G-A-MAES
+      *
+           SELECT A-PROVIN-DESTINO ASSIGN TO DISK 'PROVINCIAS.DAT'
+                  ORGANIZATION RELATIVE
+                  ACCESS RANDOM
+                  RELATIVE KEY DIR-RELATIVA
+                  FILE STATUS IS PRO-FILESTAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL FICHERO ORIGEN
+      *
+       FD A-PROVIN-ORIGEN LABEL RECORD STANDARD.
+       01 REGPVI-ORIGEN.
+          02 PVICOD-ORIGEN  PIC XX.
+          02 PVIDES-ORIGEN  PIC X(25).
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL FICHERO DESTINO
+      *
+       FD A-PROVIN-DESTINO LABEL RECORD STANDARD.
+       01 REGPRO-DESTINO.
+          02 CODPRO-DESTINO PIC 9(2).
+          02 DESPRO-DESTINO PIC X(25).
+
+
+       WORKING-STORAGE SECTION.
+       77 RELCOD-ORIGEN     PIC 99.
+       77 DIR-RELATIVA      PIC 9(4).
+       77 COD-NUM           PIC 9(2).
+       77 FIN-ORIGEN        PIC X(1).
+       77 PRO-FILESTAT      PIC X(2).
+
+       PROCEDURE DIVISION.
+       SINCRONIZAR-PROVINCIAS.
+
+      *
+      * RECORRE PROVIN.DAT DESDE EL PRIMER REGISTRO Y FUSIONA CADA
+      * PROVINCIA EN PROVINCIAS.DAT, CONVIRTIENDO EL CODIGO
+      * ALFANUMERICO (PVICOD) EN EL CODIGO NUMERICO (CODPRO). SE ABRE
+      * EL DESTINO EN I-O, NO EN OUTPUT, PARA NO BORRAR LAS
+      * PROVINCIAS DADAS DE ALTA DIRECTAMENTE DESDE ACT-CLI QUE
+      * TODAVIA NO ESTEN DADAS DE ALTA EN PROVIN.DAT
+      *
+
+           OPEN INPUT A-PROVIN-ORIGEN.
+           OPEN I-O A-PROVIN-DESTINO.
+           IF PRO-FILESTAT NOT = "00"
+      *
+      * PRIMERA VEZ: PROVINCIAS.DAT TODAVIA NO EXISTE
+      *
+              CLOSE A-PROVIN-DESTINO
+              OPEN OUTPUT A-PROVIN-DESTINO
+              CLOSE A-PROVIN-DESTINO
+              OPEN I-O A-PROVIN-DESTINO
+           END-IF.
+
+           MOVE 1 TO RELCOD-ORIGEN.
+           MOVE "N" TO FIN-ORIGEN.
+           START A-PROVIN-ORIGEN KEY NOT LESS RELCOD-ORIGEN
+              INVALID KEY MOVE "S" TO FIN-ORIGEN
+           END-START.
+           IF FIN-ORIGEN NOT = "S"
+              READ A-PROVIN-ORIGEN NEXT RECORD
+                 AT END MOVE "S" TO FIN-ORIGEN
+              END-READ
+           END-IF.
+
+           PERFORM COPIAR-PROVINCIA UNTIL FIN-ORIGEN = "S".
+
+           CLOSE A-PROVIN-ORIGEN.
+           CLOSE A-PROVIN-DESTINO.
+
+           DISPLAY "PROVINCIAS.DAT SINCRONIZADO DESDE PROVIN.DAT.".
+
+           STOP RUN.
+
+
+      * COPIA UNA PROVINCIA DEL FICHERO ORIGEN AL FICHERO DESTINO, SIN
+      * BORRAR LAS PROVINCIAS QUE YA HUBIERA EN EL DESTINO Y NO ESTEN
+      * EN EL ORIGEN
+      * ************************************************************
+
+       COPIAR-PROVINCIA.
+           MOVE PVICOD-ORIGEN TO COD-NUM.
+           MOVE COD-NUM       TO CODPRO-DESTINO.
+           MOVE PVIDES-ORIGEN TO DESPRO-DESTINO.
+           MOVE COD-NUM       TO DIR-RELATIVA.
+
+           READ A-PROVIN-DESTINO
+              INVALID KEY     WRITE REGPRO-DESTINO
+              NOT INVALID KEY REWRITE REGPRO-DESTINO
+           END-READ.
+
+           READ A-PROVIN-ORIGEN NEXT RECORD
+              AT END MOVE "S" TO FIN-ORIGEN
+           END-READ.
