@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECOD-PROV.
+       REMARKS. RECODIFICA EN BLOQUE EL CODIGO DE PROVINCIA EMBEBIDO
+           EN POSCLI DE TODOS LOS CLIENTES DE CLIENTES.DAT, PARA
+           CUANDO UN CODIGO DE PROVINCIA DE PROVINCIAS.DAT CAMBIA DE
+           NUMERO O DOS PROVINCIAS SE FUSIONAN EN UNA SOLA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *
+      * DECLARACION DEL ARCHIVO MAESTRO DE CLIENTES
+      *
+           SELECT A-CLIENT ASSIGN TO DISK 'CLIENTES.DAT'
+                  ORGANIZATION INDEXED
+                  ACCESS DYNAMIC
+                  RECORD KEY CODCLI
+                  ALTERNATE RECORD KEY NOMCLI WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO MAESTRO DE CLIENTES
+      *
+       FD A-CLIENT LABEL RECORD STANDARD.
+       01 REGCLI.
+          02 CODCLI         PIC X(5).
+          02 NOMCLI         PIC X(25).
+          02 DIRCLI         PIC X(25).
+          02 POBCLI         PIC X(25).
+          02 POSCLI         PIC 9(5).
+          02 ALTCLI         PIC X(8).
+          02 IMPCLI         PIC 9(6)V9(2).
+          02 MONCLI         PIC X(3).
+          02 CAMCLI         PIC 9(3)V9(4).
+          02 IMECLI         PIC 9(6)V9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 ENT-PROV-ORIGEN   PIC 9(2).
+       77 ENT-PROV-DESTINO  PIC 9(2).
+       77 COD-PROV-CLI      PIC 9(2).
+       77 RESTO-POSCLI      PIC 9(3).
+       77 FIN-CLIENTE       PIC X(1).
+       77 CONT-RECODIF      PIC 9(6) VALUE ZERO.
+       77 CONT-LEIDOS       PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       RECODIFICAR-PROVINCIA.
+
+      *
+      * PEDIR EL CODIGO DE PROVINCIA ORIGEN Y EL CODIGO DESTINO
+      *
+           DISPLAY "CODIGO DE PROVINCIA A CAMBIAR (ORIGEN)...: "
+                   WITH NO ADVANCING.
+           ACCEPT ENT-PROV-ORIGEN.
+           DISPLAY "CODIGO DE PROVINCIA NUEVO (DESTINO).......: "
+                   WITH NO ADVANCING.
+           ACCEPT ENT-PROV-DESTINO.
+
+      *
+      * RECORRER CLIENTES.DAT COMPLETO, REGRABANDO EL POSCLI DE
+      * CADA CLIENTE CUYOS DOS PRIMEROS DIGITOS COINCIDAN CON EL
+      * CODIGO DE PROVINCIA ORIGEN
+      *
+           OPEN I-O A-CLIENT.
+
+           MOVE "N" TO FIN-CLIENTE.
+           MOVE LOW-VALUES TO CODCLI.
+           START A-CLIENT KEY NOT LESS THAN CODCLI
+              INVALID KEY MOVE "S" TO FIN-CLIENTE
+           END-START.
+           IF FIN-CLIENTE NOT = "S"
+              READ A-CLIENT NEXT RECORD
+                 AT END MOVE "S" TO FIN-CLIENTE
+              END-READ
+           END-IF.
+
+           PERFORM RECODIFICAR-UN-CLIENTE UNTIL FIN-CLIENTE = "S".
+
+           CLOSE A-CLIENT.
+
+           DISPLAY "CLIENTES LEIDOS......: " CONT-LEIDOS.
+           DISPLAY "CLIENTES RECODIFICADOS: " CONT-RECODIF.
+
+           STOP RUN.
+
+      *
+      * SI EL CLIENTE ACTUAL PERTENECE A LA PROVINCIA ORIGEN, LE
+      * ASIGNA LA PROVINCIA DESTINO MANTENIENDO EL RESTO DEL CODIGO
+      * POSTAL, Y LO REGRABA; EN CUALQUIER CASO AVANZA AL SIGUIENTE
+      *
+       RECODIFICAR-UN-CLIENTE.
+           ADD 1 TO CONT-LEIDOS.
+
+           MOVE POSCLI(1:2) TO COD-PROV-CLI.
+           MOVE POSCLI(3:3) TO RESTO-POSCLI.
+
+           IF COD-PROV-CLI = ENT-PROV-ORIGEN
+              STRING ENT-PROV-DESTINO RESTO-POSCLI
+                     DELIMITED BY SIZE INTO POSCLI
+              REWRITE REGCLI
+              ADD 1 TO CONT-RECODIF
+           END-IF.
+
+           READ A-CLIENT NEXT RECORD
+              AT END MOVE "S" TO FIN-CLIENTE
+           END-READ.
