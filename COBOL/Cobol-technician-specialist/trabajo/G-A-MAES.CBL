@@ -1,6 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. G-A-MAES.
-       REMARKS. GENERA ARCHIVO INDEXADO MAESTRO DE CLIENTES.
+       REMARKS. GENERA LOS ARCHIVOS MAESTROS Y DE MOVIMIENTOS DEL
+           SISTEMA DE CLIENTES.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -15,8 +16,27 @@
       *
            SELECT A-CLIENT ASSIGN TO DISK 'CLIENTES.DAT'
                   ORGANIZATION INDEXED
-                  ACCESS RANDOM
-                  RECORD KEY CODCLI.
+                  ACCESS DYNAMIC
+                  RECORD KEY CODCLI
+                  ALTERNATE RECORD KEY NOMCLI WITH DUPLICATES
+                  FILE STATUS IS CLI-FILESTAT.
+
+      *
+      * DECLARACION DEL ARCHIVO DE MOVIMIENTOS
+      *
+           SELECT A-SUCURS ASSIGN TO DISK 'SUCURSAL.DAT'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL
+                  FILE STATUS IS SUC-FILESTAT.
+
+      *
+      * DECLARACION DEL ARCHIVO DE PROVINCIAS
+      *
+           SELECT A-PROVIN ASSIGN TO DISK 'PROVINCIAS.DAT'
+                  ORGANIZATION RELATIVE
+                  ACCESS DYNAMIC
+                  RELATIVE KEY DIR-RELATIVA
+                  FILE STATUS IS PRO-FILESTAT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,27 +44,163 @@
       *
       * DESCRIPCION DEL REGISTRO DEL ARCHIVO INDEXADO MAESTRO DE CLIENTES
       *
-       FD A-CLIENT
-           LABEL RECORD STANDARD.
-       01 CODCLI         PIC X(5).
-       01 NOMCLI         PIC X(25).
-       01 DIRCLI         PIC X(25).
-       01 POBCLI         PIC X(25).
-       01 POSCLI         PIC 9(5).
-       01 ALTCLI         PIC X(8).
-       01 IMPCLI         PIC 9(6)V9(2).
+       FD A-CLIENT LABEL RECORD STANDARD.
+       01 REGCLI.
+          02 CODCLI         PIC X(5).
+          02 NOMCLI         PIC X(25).
+          02 DIRCLI         PIC X(25).
+          02 POBCLI         PIC X(25).
+          02 POSCLI         PIC 9(5).
+          02 ALTCLI         PIC X(8).
+          02 IMPCLI         PIC 9(6)V9(2).
+          02 MONCLI         PIC X(3).
+          02 CAMCLI         PIC 9(3)V9(4).
+          02 IMECLI         PIC 9(6)V9(2).
 
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO SEQUENCIAL DE MOVIMIENTOS
+      *
+       FD A-SUCURS LABEL RECORD STANDARD.
+       01 REGMOV.
+          02 TIPMOV         PIC X(1).
+          02 CLIMOV         PIC X(5).
+          02 NOMMOV         PIC X(25).
+          02 IMPMOV         PIC 9(5)V9(2).
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL ARCHIVO RELATIVO DE PROVINCIAS
+      *
+       FD A-PROVIN LABEL RECORD STANDARD.
+       01 REGPRO.
+          02 CODPRO         PIC 9(2).
+          02 DESPRO         PIC X(25).
 
-      * WORKING-STORAGE SECTION.
+
+       WORKING-STORAGE SECTION.
+       77 DIR-RELATIVA      PIC 9(4).
+       77 CLI-FILESTAT      PIC X(2).
+       77 SUC-FILESTAT      PIC X(2).
+       77 PRO-FILESTAT      PIC X(2).
+       77 ENT-CONFIRMA-GEN  PIC X(1).
+       77 ENCONTRADO-REG    PIC X(1).
+       77 MSG-AVISO-GEN     PIC X(56) VALUE
+          "AVISO: YA EXISTE Y SERA BORRADO. CONFIRMA (S/N):".
 
        PROCEDURE DIVISION.
        GENERA-ARCHIVO-MAESTRO.
 
       *
-      * GENERA ARCHIVO MAESTRO DE CLIENTES CON EL NOMBRE 'CLIENTES.DAT'
+      * GENERA LOS ARCHIVOS MAESTROS Y DE MOVIMIENTOS DEL SISTEMA,
+      * AVISANDO ANTES DE BORRAR CUALQUIERA QUE YA EXISTA
       *
 
-           OPEN OUTPUT A-CLIENT.
-           CLOSE A-CLIENT.
+           PERFORM GENERAR-CLIENTES.
+           PERFORM GENERAR-SUCURSAL.
+           PERFORM GENERAR-PROVINCIAS.
 
            STOP RUN.
+
+
+      * GENERA EL ARCHIVO MAESTRO DE CLIENTES, VACIO
+      * ****************************************************************
+
+       GENERAR-CLIENTES.
+           OPEN INPUT A-CLIENT.
+           IF CLI-FILESTAT = "00"
+              MOVE "N" TO ENCONTRADO-REG
+              READ A-CLIENT NEXT RECORD
+                 AT END     MOVE "N" TO ENCONTRADO-REG
+                 NOT AT END MOVE "S" TO ENCONTRADO-REG
+              END-READ
+              CLOSE A-CLIENT
+              IF ENCONTRADO-REG = "S"
+                 DISPLAY "CLIENTES.DAT: " MSG-AVISO-GEN
+                 ACCEPT ENT-CONFIRMA-GEN
+                 IF ENT-CONFIRMA-GEN = "S" OR ENT-CONFIRMA-GEN = "s"
+                    OPEN OUTPUT A-CLIENT
+                    CLOSE A-CLIENT
+                    DISPLAY "CLIENTES.DAT GENERADO."
+                 ELSE
+                    DISPLAY "CLIENTES.DAT NO HA SIDO MODIFICADO."
+                 END-IF
+              ELSE
+                 OPEN OUTPUT A-CLIENT
+                 CLOSE A-CLIENT
+                 DISPLAY "CLIENTES.DAT GENERADO."
+              END-IF
+           ELSE
+              CLOSE A-CLIENT
+              OPEN OUTPUT A-CLIENT
+              CLOSE A-CLIENT
+              DISPLAY "CLIENTES.DAT GENERADO."
+           END-IF.
+
+
+      * GENERA EL ARCHIVO DE MOVIMIENTOS, VACIO
+      * ****************************************************************
+
+       GENERAR-SUCURSAL.
+           OPEN INPUT A-SUCURS.
+           IF SUC-FILESTAT = "00"
+              MOVE "N" TO ENCONTRADO-REG
+              READ A-SUCURS
+                 AT END     MOVE "N" TO ENCONTRADO-REG
+                 NOT AT END MOVE "S" TO ENCONTRADO-REG
+              END-READ
+              CLOSE A-SUCURS
+              IF ENCONTRADO-REG = "S"
+                 DISPLAY "SUCURSAL.DAT: " MSG-AVISO-GEN
+                 ACCEPT ENT-CONFIRMA-GEN
+                 IF ENT-CONFIRMA-GEN = "S" OR ENT-CONFIRMA-GEN = "s"
+                    OPEN OUTPUT A-SUCURS
+                    CLOSE A-SUCURS
+                    DISPLAY "SUCURSAL.DAT GENERADO."
+                 ELSE
+                    DISPLAY "SUCURSAL.DAT NO HA SIDO MODIFICADO."
+                 END-IF
+              ELSE
+                 OPEN OUTPUT A-SUCURS
+                 CLOSE A-SUCURS
+                 DISPLAY "SUCURSAL.DAT GENERADO."
+              END-IF
+           ELSE
+              CLOSE A-SUCURS
+              OPEN OUTPUT A-SUCURS
+              CLOSE A-SUCURS
+              DISPLAY "SUCURSAL.DAT GENERADO."
+           END-IF.
+
+
+      * GENERA EL ARCHIVO MAESTRO DE PROVINCIAS, VACIO
+      * ****************************************************************
+
+       GENERAR-PROVINCIAS.
+           OPEN INPUT A-PROVIN.
+           IF PRO-FILESTAT = "00"
+              MOVE "N" TO ENCONTRADO-REG
+              READ A-PROVIN NEXT RECORD
+                 AT END     MOVE "N" TO ENCONTRADO-REG
+                 NOT AT END MOVE "S" TO ENCONTRADO-REG
+              END-READ
+              CLOSE A-PROVIN
+              IF ENCONTRADO-REG = "S"
+                 DISPLAY "PROVINCIAS.DAT: " MSG-AVISO-GEN
+                 ACCEPT ENT-CONFIRMA-GEN
+                 IF ENT-CONFIRMA-GEN = "S" OR ENT-CONFIRMA-GEN = "s"
+                    OPEN OUTPUT A-PROVIN
+                    CLOSE A-PROVIN
+                    DISPLAY "PROVINCIAS.DAT GENERADO."
+                 ELSE
+                    DISPLAY "PROVINCIAS.DAT NO HA SIDO MODIFICADO."
+                 END-IF
+              ELSE
+                 OPEN OUTPUT A-PROVIN
+                 CLOSE A-PROVIN
+                 DISPLAY "PROVINCIAS.DAT GENERADO."
+              END-IF
+           ELSE
+              CLOSE A-PROVIN
+              OPEN OUTPUT A-PROVIN
+              CLOSE A-PROVIN
+              DISPLAY "PROVINCIAS.DAT GENERADO."
+           END-IF.
