@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNC-ARTI.
+       REMARKS. REGENERA AARTI.IND Y AARTI.REL A PARTIR DE AARTI.SEC,
+           QUE ES EL ARCHIVO DE ARTICULOS MANTENIDO DE FORMA
+           INTERACTIVA POR PE-AS02 Y SE TOMA COMO ORIGEN UNICO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *
+      * DECLARACION DEL FICHERO ORIGEN, MANTENIDO POR PE-AS02
+      *
+           SELECT A-ARTI-SEC ASSIGN TO DISK 'AARTI.SEC'
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS SEQUENTIAL.
+
+      *
+      * DECLARACION DEL FICHERO INDEXADO, USADO POR PE-ASI05/PE-ASI06
+      *
+           SELECT A-ARTI-IND ASSIGN TO DISK 'AARTI.IND'
+                  ORGANIZATION INDEXED
+                  ACCESS RANDOM
+                  RECORD KEY COD-ARTI-IND
+                  ALTERNATE RECORD KEY COD-TPARTI-IND DUPLICATES
+                  FILE STATUS IS IND-FILESTAT.
+
+      *
+      * DECLARACION DEL FICHERO RELATIVO, USADO POR PE-AR03
+      *
+           SELECT A-ARTI-REL ASSIGN TO DISK 'AARTI.REL'
+                  ORGANIZATION RELATIVE
+                  ACCESS RANDOM
+                  RELATIVE KEY DIR-RELATIVA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL FICHERO ORIGEN
+      *
+       FD A-ARTI-SEC LABEL RECORD STANDARD.
+       01 REGARTI-SEC.
+          02 COD-ARTI-SEC     PIC 9(4).
+          02 NOM-ARTI-SEC     PIC X(25).
+          02 NUM-ARTI-SEC     PIC 9(6).
+          02 PRE-ARTI-SEC     PIC 9(4)V9(2).
+          02 COD-TPARTI-SEC   PIC X(3).
+          02 COD-MONEDA-SEC   PIC X(3).
+          02 TIPO-CAMBIO-SEC  PIC 9(3)V9(4).
+          02 PRE-ARTI-ME-SEC  PIC 9(4)V9(2).
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL FICHERO INDEXADO
+      *
+       FD A-ARTI-IND LABEL RECORD STANDARD.
+       01 REGARTI-IND.
+          02 COD-ARTI-IND     PIC 9(4).
+          02 NOM-ARTI-IND     PIC X(25).
+          02 NUM-ARTI-IND     PIC 9(6).
+          02 PRE-ARTI-IND     PIC 9(4)V9(2).
+          02 COD-TPARTI-IND   PIC X(3).
+          02 COD-MONEDA-IND   PIC X(3).
+          02 TIPO-CAMBIO-IND  PIC 9(3)V9(4).
+          02 PRE-ARTI-ME-IND  PIC 9(4)V9(2).
+
+      *
+      * DESCRIPCION DEL REGISTRO DEL FICHERO RELATIVO
+      *
+       FD A-ARTI-REL LABEL RECORD STANDARD.
+       01 REGARTI-REL.
+          02 COD-ARTI-REL     PIC 9(4).
+          02 NOM-ARTI-REL     PIC X(25).
+          02 NUM-ARTI-REL     PIC 9(6).
+          02 PRE-ARTI-REL     PIC 9(4)V9(2).
+          02 COD-TPARTI-REL   PIC X(3).
+          02 COD-MONEDA-REL   PIC X(3).
+          02 TIPO-CAMBIO-REL  PIC 9(3)V9(4).
+          02 PRE-ARTI-ME-REL  PIC 9(4)V9(2).
+
+
+       WORKING-STORAGE SECTION.
+       77 DIR-RELATIVA      PIC 9(4) VALUE ZERO.
+       77 FIN-SEC           PIC X(1).
+       77 CONT-COPIADOS     PIC 9(4) VALUE ZERO.
+       77 IND-FILESTAT      PIC X(2).
+
+       PROCEDURE DIVISION.
+       SINCRONIZAR-ARTICULOS.
+
+      *
+      * RECORRE AARTI.SEC DESDE EL PRIMER REGISTRO Y VUELCA CADA
+      * ARTICULO EN AARTI.IND Y AARTI.REL. AARTI.IND SE ABRE EN I-O,
+      * NO EN OUTPUT, PARA FUSIONAR EN VEZ DE BORRAR LAS ALTAS,
+      * BAJAS Y MODIFICACIONES HECHAS DIRECTAMENTE DESDE PE-ASI05.
+      * AARTI.REL SI SE REGENERA POR COMPLETO: NINGUN PROGRAMA
+      * ESCRIBE EN ELLA DIRECTAMENTE (PE-AR03 SOLO LA CONSULTA), Y
+      * SU CLAVE ES LA POSICION DE LECTURA EN AARTI.SEC, NO UN
+      * IDENTIFICADOR ESTABLE QUE SE PUEDA FUSIONAR
+      *
+
+           OPEN INPUT  A-ARTI-SEC.
+           OPEN I-O    A-ARTI-IND.
+           IF IND-FILESTAT NOT = "00"
+      *
+      * PRIMERA VEZ: AARTI.IND TODAVIA NO EXISTE
+      *
+              CLOSE A-ARTI-IND
+              OPEN OUTPUT A-ARTI-IND
+              CLOSE A-ARTI-IND
+              OPEN I-O A-ARTI-IND
+           END-IF.
+           OPEN OUTPUT A-ARTI-REL.
+
+           MOVE "N" TO FIN-SEC.
+           READ A-ARTI-SEC AT END MOVE "S" TO FIN-SEC.
+
+           PERFORM COPIAR-ARTICULO UNTIL FIN-SEC = "S".
+
+           CLOSE A-ARTI-SEC.
+           CLOSE A-ARTI-IND.
+           CLOSE A-ARTI-REL.
+
+           DISPLAY "AARTI.IND Y AARTI.REL SINCRONIZADOS DESDE "
+                   "AARTI.SEC.".
+           DISPLAY "TOTAL DE ARTICULOS COPIADOS: " CONT-COPIADOS.
+
+           STOP RUN.
+
+
+      * COPIA UN ARTICULO DEL FICHERO ORIGEN A LOS FICHEROS DESTINO
+      * ****************************************************************
+
+       COPIAR-ARTICULO.
+           MOVE COD-ARTI-SEC    TO COD-ARTI-IND.
+           MOVE NOM-ARTI-SEC    TO NOM-ARTI-IND.
+           MOVE NUM-ARTI-SEC    TO NUM-ARTI-IND.
+           MOVE PRE-ARTI-SEC    TO PRE-ARTI-IND.
+           MOVE COD-TPARTI-SEC  TO COD-TPARTI-IND.
+           MOVE COD-MONEDA-SEC  TO COD-MONEDA-IND.
+           MOVE TIPO-CAMBIO-SEC TO TIPO-CAMBIO-IND.
+           MOVE PRE-ARTI-ME-SEC TO PRE-ARTI-ME-IND.
+
+           READ A-ARTI-IND
+              INVALID KEY     WRITE REGARTI-IND
+              NOT INVALID KEY REWRITE REGARTI-IND
+           END-READ.
+
+           ADD 1 TO DIR-RELATIVA.
+           MOVE COD-ARTI-SEC    TO COD-ARTI-REL.
+           MOVE NOM-ARTI-SEC    TO NOM-ARTI-REL.
+           MOVE NUM-ARTI-SEC    TO NUM-ARTI-REL.
+           MOVE PRE-ARTI-SEC    TO PRE-ARTI-REL.
+           MOVE COD-TPARTI-SEC  TO COD-TPARTI-REL.
+           MOVE COD-MONEDA-SEC  TO COD-MONEDA-REL.
+           MOVE TIPO-CAMBIO-SEC TO TIPO-CAMBIO-REL.
+           MOVE PRE-ARTI-ME-SEC TO PRE-ARTI-ME-REL.
+           WRITE REGARTI-REL.
+
+           ADD 1 TO CONT-COPIADOS.
+
+           READ A-ARTI-SEC AT END MOVE "S" TO FIN-SEC.
